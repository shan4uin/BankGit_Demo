@@ -0,0 +1,24 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.     *
+      * This demonstration program is provided for use by users       *
+      * of Micro Focus products and may be used, modified and         *
+      * distributed as part of your application provided that         *
+      * you properly acknowledge the copyright of Micro Focus         *
+      * in this material.                                             *
+      *                                                               *
+      *****************************************************************
+      *****************************************************************
+      * CIMSCONS.CPY                                                  *
+      *---------------------------------------------------------------*
+      * IMS console message work area, used when the batch job needs  *
+      * to route a message to the IMS master terminal in addition to  *
+      * the normal job log / operator console.                        *
+      *****************************************************************
+       01  WS-IMS-CONSOLE-AREA.
+           05  WS-IMS-CONS-DEST                     PIC X(8)
+               VALUE SPACES.
+           05  WS-IMS-CONS-TEXT                     PIC X(60)
+               VALUE SPACES.
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
