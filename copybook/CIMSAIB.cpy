@@ -0,0 +1,24 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.     *
+      * This demonstration program is provided for use by users       *
+      * of Micro Focus products and may be used, modified and         *
+      * distributed as part of your application provided that         *
+      * you properly acknowledge the copyright of Micro Focus         *
+      * in this material.                                             *
+      *                                                               *
+      *****************************************************************
+      *****************************************************************
+      * CIMSAIB.CPY                                                   *
+      *---------------------------------------------------------------*
+      * Application Interface Block sub-fields used by this batch     *
+      * program when running under IMS Batch. Only the fields we      *
+      * actually reference locally are represented here.              *
+      *****************************************************************
+       01  WS-AIB-AREA.
+           05  WS-AIB-RESERVED                      PIC X(8)
+               VALUE SPACES.
+           05  WS-AIB-RETURN-CODE                   PIC S9(8) COMP.
+           05  WS-AIB-REASON-CODE                   PIC S9(8) COMP.
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
