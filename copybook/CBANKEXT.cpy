@@ -56,9 +56,17 @@
              15  EXT-IP35-DATA REDEFINES EXT-IP-AREA.
                20  EXT-IP35-DUMMY                  PIC X(1).
              15  EXT-IP40-DATA REDEFINES EXT-IP-AREA.
+               20  EXT-IP40-FUNCTION               PIC X(1).
+                 88  EXT-IP40-FUNC-PAGE            VALUE 'P'.
+                 88  EXT-IP40-FUNC-EXTRACT         VALUE 'E'.
                20  EXT-IP40-DUMMY                  PIC X(1).
              15  EXT-IP50-DATA REDEFINES EXT-IP-AREA.
                20  EXT-IP50-XFER                   PIC X(8).
+               20  EXT-IP50-EFFDATE                PIC X(8).
+               20  EXT-IP50-FREQ                   PIC X(1).
+                 88  EXT-IP50-FREQ-ONETIME         VALUE 'O'.
+                 88  EXT-IP50-FREQ-WEEKLY          VALUE 'W'.
+                 88  EXT-IP50-FREQ-MONTHLY         VALUE 'M'.
                20  EXT-IP50-FRM1                   PIC X(1).
                20  EXT-IP50-TO1                    PIC X(1).
                20  EXT-IP50-FRM2                   PIC X(1).
@@ -87,8 +95,23 @@
                20  EXT-IP70-TERM                   PIC X(5).
              15  EXT-IP80-DATA REDEFINES EXT-IP-AREA.
                20  EXT-IP80-OPT1                   PIC X(1).
+                 88  EXT-IP80-REASON-MOVING        VALUE '1'.
+                 88  EXT-IP80-REASON-FEES          VALUE '2'.
+                 88  EXT-IP80-REASON-SERVICE       VALUE '3'.
+                 88  EXT-IP80-REASON-OTHER         VALUE '9'.
                20  EXT-IP80-OPT2                   PIC X(1).
+                 88  EXT-IP80-CONFIRMED            VALUE 'Y'.
+                 88  EXT-IP80-NOT-CONFIRMED        VALUE 'N'.
+               20  EXT-IP80-REASON-TEXT            PIC X(30).
+               20  EXT-IP80-DISB-METHOD            PIC X(1).
+                 88  EXT-IP80-DISB-CHECK           VALUE 'C'.
+                 88  EXT-IP80-DISB-TRANSFER        VALUE 'T'.
+               20  EXT-IP80-DISB-ACCT              PIC X(9).
              15  EXT-IPZZ-DATA REDEFINES EXT-IP-AREA.
+               20  EXT-IPZZ-USERROLE               PIC X(1).
+                 88  EXT-IPZZ-ROLE-TELLER          VALUE 'T'.
+                 88  EXT-IPZZ-ROLE-SUPERVISOR      VALUE 'S'.
+                 88  EXT-IPZZ-ROLE-MANAGER         VALUE 'M'.
                20  EXT-IPZZ-SEL1ID                 PIC X(1).
                20  EXT-IPZZ-SEL1IP                 PIC X(1).
                20  EXT-IPZZ-SEL2ID                 PIC X(1).
@@ -147,6 +170,11 @@
                20  EXT-OP20-SEL7IP                 PIC X(1).
                20  EXT-OP20-SEL7TX                 PIC X(40).
              15  EXT-OP30-DATA REDEFINES EXT-OP-AREA.
+               20  EXT-OP30-PAGING-STATUS          PIC X(1).
+                 88  EXT-OP30-PAGING-OFF           VALUE LOW-VALUES.
+                 88  EXT-OP30-PAGING-FIRST         VALUE '1'.
+                 88  EXT-OP30-PAGING-MIDDLE        VALUE '2'.
+                 88  EXT-OP30-PAGING-LAST          VALUE '3'.
                20  EXT-OP30-DET1                   PIC X(9).
                20  EXT-OP30-ACC1                   PIC X(9).
                20  EXT-OP30-DSC1                   PIC X(15).
@@ -205,6 +233,11 @@
                  25  EXT-OP35-ATM-LIM              PIC X(3).
                  25  EXT-OP35-ATM-LDTE             PIC X(11).
                  25  EXT-OP35-ATM-LAMT             PIC X(3).
+               20  EXT-OP35-RP-PAGING-STATUS       PIC X(1).
+                 88  EXT-OP35-RP-PAGING-OFF        VALUE LOW-VALUES.
+                 88  EXT-OP35-RP-PAGING-FIRST      VALUE '1'.
+                 88  EXT-OP35-RP-PAGING-MIDDLE     VALUE '2'.
+                 88  EXT-OP35-RP-PAGING-LAST       VALUE '3'.
                20  EXT-OP35-RP-DETAILS             OCCURS 3 TIMES.
                  25  EXT-OP35-RP-DAY               PIC X(2).
                  25  EXT-OP35-RP-AMT               PIC X(8).
@@ -224,8 +257,15 @@
                  25  EXT-OP40-TIME                 PIC X(8).
                  25  EXT-OP40-AMNT                 PIC X(13).
                  25  EXT-OP40-DESC                 PIC X(25).
+               20  EXT-OP40-EXTRACT-STATUS         PIC X(1).
+                 88  EXT-OP40-EXTRACT-OFF          VALUE LOW-VALUES.
+                 88  EXT-OP40-EXTRACT-DONE         VALUE 'Y'.
+                 88  EXT-OP40-EXTRACT-ERROR        VALUE 'N'.
+               20  EXT-OP40-EXTRACT-FILE           PIC X(8).
              15  EXT-OP50-DATA REDEFINES EXT-OP-AREA.
                20  EXT-OP50-XFER                   PIC X(9).
+               20  EXT-OP50-EFFDATE                PIC X(11).
+               20  EXT-OP50-FREQ                   PIC X(8).
                20  EXT-OP50-FRM1                   PIC X(1).
                20  EXT-OP50-TO1                    PIC X(1).
                20  EXT-OP50-ACC1                   PIC X(9).
@@ -272,11 +312,25 @@
                20  EXT-OP60-NEMAIL                 PIC X(30).
                20  EXT-OP60-NSMAIL                 PIC X(1).
                20  EXT-OP60-NSEMAIL                PIC X(1).
+               20  EXT-OP60-AUDIT-STATUS           PIC X(1).
+                 88  EXT-OP60-AUDIT-OFF            VALUE LOW-VALUES.
+                 88  EXT-OP60-AUDIT-WRITTEN        VALUE 'Y'.
+                 88  EXT-OP60-AUDIT-ERROR          VALUE 'N'.
              15  EXT-OP70-DATA REDEFINES EXT-OP-AREA.
                20  EXT-OP70-AMOUNT                 PIC X(7).
                20  EXT-OP70-RATE                   PIC X(7).
                20  EXT-OP70-TERM                   PIC X(5).
                20  EXT-OP70-PAYMENT                PIC X(9).
+               20  EXT-OP70-PAGING-STATUS          PIC X(1).
+                 88  EXT-OP70-PAGING-OFF           VALUE LOW-VALUES.
+                 88  EXT-OP70-PAGING-FIRST         VALUE '1'.
+                 88  EXT-OP70-PAGING-MIDDLE        VALUE '2'.
+                 88  EXT-OP70-PAGING-LAST          VALUE '3'.
+               20  EXT-OP70-SCHEDULE               OCCURS 8 TIMES.
+                 25  EXT-OP70-SCH-PMTNO            PIC X(4).
+                 25  EXT-OP70-SCH-PRIN             PIC X(9).
+                 25  EXT-OP70-SCH-INT              PIC X(9).
+                 25  EXT-OP70-SCH-BAL              PIC X(11).
              15  EXT-OP80-DATA REDEFINES EXT-OP-AREA.
                20  EXT-OP80-ADDR1                 PIC X(25).
                20  EXT-OP80-ADDR2                 PIC X(25).
@@ -286,6 +340,16 @@
                20  EXT-OP80-EMAIL                 PIC X(30).
                20  EXT-OP80-OPT1                  PIC X(1).
                20  EXT-OP80-OPT2                  PIC X(1).
+               20  EXT-OP80-CLOSURE-STATUS        PIC X(1).
+                 88  EXT-OP80-CLOSURE-OFF         VALUE LOW-VALUES.
+                 88  EXT-OP80-CLOSURE-PENDING     VALUE '1'.
+                 88  EXT-OP80-CLOSURE-CONFIRMED   VALUE '2'.
+                 88  EXT-OP80-CLOSURE-COMPLETE    VALUE '3'.
+                 88  EXT-OP80-CLOSURE-ERROR       VALUE '9'.
+               20  EXT-OP80-FINAL-BAL             PIC X(13).
+               20  EXT-OP80-DISB-STATUS           PIC X(1).
+                 88  EXT-OP80-DISBURSED           VALUE 'Y'.
+                 88  EXT-OP80-NOT-DISBURSED       VALUE 'N'.
              15  EXT-OPZZ-DATA REDEFINES EXT-OP-AREA.
                20  EXT-OPZZ-SEL1ID                 PIC X(1).
                20  EXT-OPZZ-SEL1IP                 PIC X(1).
@@ -311,5 +375,21 @@
                20  EXT-OPZZ-SEL8ID                 PIC X(1).
                20  EXT-OPZZ-SEL8IP                 PIC X(1).
                20  EXT-OPZZ-SEL8TX                 PIC X(40).
+               20  EXT-OPZZ-SEL1VIS                PIC X(1).
+                 88  EXT-OPZZ-SEL1-VISIBLE         VALUE 'Y'.
+               20  EXT-OPZZ-SEL2VIS                PIC X(1).
+                 88  EXT-OPZZ-SEL2-VISIBLE         VALUE 'Y'.
+               20  EXT-OPZZ-SEL3VIS                PIC X(1).
+                 88  EXT-OPZZ-SEL3-VISIBLE         VALUE 'Y'.
+               20  EXT-OPZZ-SEL4VIS                PIC X(1).
+                 88  EXT-OPZZ-SEL4-VISIBLE         VALUE 'Y'.
+               20  EXT-OPZZ-SEL5VIS                PIC X(1).
+                 88  EXT-OPZZ-SEL5-VISIBLE         VALUE 'Y'.
+               20  EXT-OPZZ-SEL6VIS                PIC X(1).
+                 88  EXT-OPZZ-SEL6-VISIBLE         VALUE 'Y'.
+               20  EXT-OPZZ-SEL7VIS                PIC X(1).
+                 88  EXT-OPZZ-SEL7-VISIBLE         VALUE 'Y'.
+               20  EXT-OPZZ-SEL8VIS                PIC X(1).
+                 88  EXT-OPZZ-SEL8-VISIBLE         VALUE 'Y'.
 
       * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
