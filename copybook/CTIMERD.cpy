@@ -0,0 +1,50 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.     *
+      * This demonstration program is provided for use by users       *
+      * of Micro Focus products and may be used, modified and         *
+      * distributed as part of your application provided that         *
+      * you properly acknowledge the copyright of Micro Focus         *
+      * in this material.                                             *
+      *                                                               *
+      *****************************************************************
+      *****************************************************************
+      * CTIMERD.CPY                                                   *
+      *---------------------------------------------------------------*
+      * Working storage for the RUN-TIME paragraph timing pattern     *
+      * used by the batch extract/report programs.                    *
+      *****************************************************************
+       01  TIMER-START                              PIC 9(8)
+           VALUE ZERO.
+       01  TIMER-START-R REDEFINES TIMER-START.
+           05  TIMER-START-HH                       PIC 9(2).
+           05  TIMER-START-MM                       PIC 9(2).
+           05  TIMER-START-SS                       PIC 9(2).
+           05  TIMER-START-DD                       PIC 9(2).
+
+       01  TIMER-END                                PIC 9(8)
+           VALUE ZERO.
+       01  TIMER-END-R REDEFINES TIMER-END.
+           05  TIMER-END-HH                         PIC 9(2).
+           05  TIMER-END-MM                         PIC 9(2).
+           05  TIMER-END-SS                         PIC 9(2).
+           05  TIMER-END-DD                         PIC 9(2).
+
+       01  TIMER-ELAPSED                            PIC S9(8)
+           VALUE ZERO.
+       01  TIMER-ELAPSED-R REDEFINES TIMER-ELAPSED.
+           05  TIMER-ELAPSED-HH                     PIC 9(2).
+           05  TIMER-ELAPSED-MM                     PIC 9(2).
+           05  TIMER-ELAPSED-SS                     PIC 9(2).
+           05  TIMER-ELAPSED-DD                     PIC 9(2).
+
+       01  TIMER-RUN-TIME.
+           05  FILLER                               PIC X(11)
+               VALUE 'Run time - '.
+           05  TIMER-RUN-TIME-ELAPSED.
+               10  TIMER-RUN-TIME-HH                PIC 9(2).
+               10  TIMER-RUN-TIME-MM                PIC 9(2).
+               10  TIMER-RUN-TIME-SS                PIC 9(2).
+               10  TIMER-RUN-TIME-DD                PIC 9(2).
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
