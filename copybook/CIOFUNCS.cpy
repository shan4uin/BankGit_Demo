@@ -0,0 +1,30 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.     *
+      * This demonstration program is provided for use by users       *
+      * of Micro Focus products and may be used, modified and         *
+      * distributed as part of your application provided that         *
+      * you properly acknowledge the copyright of Micro Focus         *
+      * in this material.                                             *
+      *                                                               *
+      *****************************************************************
+      *****************************************************************
+      * CIOFUNCS.CPY                                                  *
+      *---------------------------------------------------------------*
+      * Generic commarea header shared by the DBANKnnP data servers.  *
+      * The caller sets IO-REQUEST-FUNCTION before the CALL and       *
+      * inspects IO-REQUEST-STATUS on return.                         *
+      *****************************************************************
+           05  IO-REQUEST-FUNCTION                  PIC X(1)
+               VALUE SPACE.
+             88  IO-REQUEST-FUNCTION-OPEN            VALUE 'O'.
+             88  IO-REQUEST-FUNCTION-READ            VALUE 'R'.
+             88  IO-REQUEST-FUNCTION-CLOSE           VALUE 'C'.
+             88  IO-REQUEST-FUNCTION-START           VALUE 'S'.
+           05  IO-REQUEST-STATUS                    PIC X(1)
+               VALUE SPACE.
+             88  IO-REQUEST-STATUS-OK                VALUE 'O'.
+             88  IO-REQUEST-STATUS-EOF               VALUE 'E'.
+             88  IO-REQUEST-STATUS-ERROR             VALUE 'X'.
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
