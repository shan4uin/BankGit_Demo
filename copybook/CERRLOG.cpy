@@ -0,0 +1,27 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.     *
+      * This demonstration program is provided for use by users       *
+      * of Micro Focus products and may be used, modified and         *
+      * distributed as part of your application provided that         *
+      * you properly acknowledge the copyright of Micro Focus         *
+      * in this material.                                             *
+      *                                                               *
+      *****************************************************************
+      *****************************************************************
+      * CERRLOG.CPY                                                   *
+      *---------------------------------------------------------------*
+      * Operations error-log record appended to the shared error log  *
+      * file every time the ACCTERR map is sent, so a daily report    *
+      * can be run across every teller session instead of relying on  *
+      * someone calling the error in. Field widths mirror TRANEI/     *
+      * PGMEI/RSNEI/FILEEI in ACCTSET.CPY.                            *
+      *****************************************************************
+           05  CERRLOG-DATE                         PIC X(10).
+           05  CERRLOG-TIME                         PIC X(8).
+           05  CERRLOG-TRANID                       PIC X(4).
+           05  CERRLOG-PGM                          PIC X(8).
+           05  CERRLOG-REASON                       PIC X(60).
+           05  CERRLOG-FILE                         PIC X(22).
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
