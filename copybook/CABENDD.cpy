@@ -0,0 +1,26 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.     *
+      * This demonstration program is provided for use by users       *
+      * of Micro Focus products and may be used, modified and         *
+      * distributed as part of your application provided that         *
+      * you properly acknowledge the copyright of Micro Focus         *
+      * in this material.                                             *
+      *                                                               *
+      *****************************************************************
+      *****************************************************************
+      * CABENDD.CPY                                                  *
+      *---------------------------------------------------------------*
+      * Common abend information area, built by ABORT-PROGRAM style   *
+      * paragraphs so an abending batch step leaves a consistent      *
+      * record of where and why it stopped.                           *
+      *****************************************************************
+       01  WS-ABEND-INFO.
+           05  WS-ABEND-PGM                         PIC X(8)
+               VALUE SPACES.
+           05  WS-ABEND-CODE                        PIC X(4)
+               VALUE SPACES.
+           05  WS-ABEND-REASON                      PIC X(60)
+               VALUE SPACES.
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
