@@ -0,0 +1,91 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.     *
+      * This demonstration program is provided for use by users       *
+      * of Micro Focus products and may be used, modified and         *
+      * distributed as part of your application provided that         *
+      * you properly acknowledge the copyright of Micro Focus         *
+      * in this material.                                             *
+      *                                                               *
+      *****************************************************************
+      *****************************************************************
+      * CBANKXT1.CPY                                                  *
+      *---------------------------------------------------------------*
+      * Record layouts for the ZBNKEXT1 EXTRACT-FILE. This is a       *
+      * variable length file (RECORD CONTAINS 66 TO 95 CHARACTERS)    *
+      * holding six record types, distinguished by the leading TYPE   *
+      * byte which is at the same offset on every layout:             *
+      *   '0' - customer name (one per PID)                           *
+      *   '1' - customer name and address                             *
+      *   '2' - account                                               *
+      *   '3' - transaction                                           *
+      *   '4' - customer trailer (account count / posted amount)      *
+      *   '5' - RPC-PROCESS audit (outcome of the ZBNKRPC1 call)      *
+      *---------------------------------------------------------------*
+      *****************************************************************
+       01  BANKXT01-REC0.
+           05  BANKXT01-0-TYPE                      PIC X(1).
+           05  FILLER                                PIC X(5).
+           05  BANKXT01-0-NAME                       PIC X(20).
+           05  BANKXT01-0-EMAIL                      PIC X(40).
+
+       01  BANKXT01-REC1.
+           05  BANKXT01-1-TYPE                      PIC X(1).
+           05  BANKXT01-1-PID                       PIC X(5).
+           05  BANKXT01-1-NAME                      PIC X(20).
+           05  BANKXT01-1-ADDR1                     PIC X(20).
+           05  BANKXT01-1-ADDR2                     PIC X(20).
+           05  BANKXT01-1-STATE                     PIC X(3).
+           05  BANKXT01-1-CNTRY                     PIC X(3).
+           05  BANKXT01-1-PST-CDE                   PIC X(8).
+
+       01  BANKXT01-REC2.
+           05  BANKXT01-2-TYPE                      PIC X(1).
+           05  BANKXT01-2-PID                       PIC X(5).
+           05  BANKXT01-2-ACC-NO                    PIC X(10).
+           05  BANKXT01-2-ACC-DESC                  PIC X(30).
+           05  BANKXT01-2-ACC-CURR-BAL              PIC S9(9)V99
+                                                     COMP-3.
+           05  BANKXT01-2-ACC-LAST-STMT-DTE         PIC X(8).
+           05  BANKXT01-2-ACC-LAST-STMT-BAL         PIC S9(9)V99
+                                                     COMP-3.
+
+       01  BANKXT01-REC3.
+           05  BANKXT01-3-TYPE                      PIC X(1).
+           05  BANKXT01-3-PID                       PIC X(5).
+           05  BANKXT01-3-ACC-NO                    PIC X(10).
+           05  BANKXT01-3-AMOUNT                    PIC S9(9)V99
+                                                     COMP-3.
+           05  BANKXT01-3-TIMESTAMP                 PIC X(26).
+           05  BANKXT01-3-DESC                      PIC X(30).
+
+      *****************************************************************
+      * BANKXT01-REC4 - customer trailer, written once per PID when   *
+      * WS-LAST-PID changes, carrying the account count and total     *
+      * transaction amount posted for that customer.                  *
+      *****************************************************************
+       01  BANKXT01-REC4.
+           05  BANKXT01-4-TYPE                      PIC X(1).
+           05  BANKXT01-4-PID                       PIC X(5).
+           05  BANKXT01-4-ACC-COUNT                 PIC 9(5).
+           05  BANKXT01-4-TOTAL-AMOUNT              PIC S9(9)V99
+                                                     COMP-3.
+           05  FILLER                               PIC X(49).
+
+      *****************************************************************
+      * BANKXT01-REC5 - audit record for the RPC-PROCESS call to      *
+      * ZBNKRPC1, written whenever that call is requested.            *
+      *****************************************************************
+       01  BANKXT01-REC5.
+           05  BANKXT01-5-TYPE                      PIC X(1).
+           05  BANKXT01-5-PGM                       PIC X(8).
+           05  BANKXT01-5-OUTCOME                   PIC X(1).
+               88  BANKXT01-5-OUTCOME-NOTFOUND       VALUE 'N'.
+               88  BANKXT01-5-OUTCOME-STUB           VALUE 'S'.
+               88  BANKXT01-5-OUTCOME-DATA           VALUE 'D'.
+           05  BANKXT01-5-DATE                      PIC 9(6).
+           05  BANKXT01-5-TIME                      PIC 9(8).
+           05  BANKXT01-5-DATA-SNIPPET              PIC X(40).
+           05  FILLER                               PIC X(2).
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
