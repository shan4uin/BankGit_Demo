@@ -0,0 +1,26 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.     *
+      * This demonstration program is provided for use by users       *
+      * of Micro Focus products and may be used, modified and         *
+      * distributed as part of your application provided that         *
+      * you properly acknowledge the copyright of Micro Focus         *
+      * in this material.                                             *
+      *                                                               *
+      *****************************************************************
+      *****************************************************************
+      * CBANKD52.CPY                                                  *
+      *---------------------------------------------------------------*
+      * Commarea layout for the DBANK52P (transaction) data server.   *
+      * CD52I-xxx fields are set by the caller, CD52O-xxx fields are  *
+      * returned by DBANK52P.                                         *
+      *****************************************************************
+           05  CD52I-PID                            PIC X(5).
+           05  CD52O-PID                            PIC X(5).
+           05  CD52O-ACC-NO                         PIC X(10).
+           05  CD52O-AMOUNT                         PIC S9(9)V99
+                                                     COMP-3.
+           05  CD52O-TIMESTAMP                      PIC X(26).
+           05  CD52O-DESC                           PIC X(30).
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
