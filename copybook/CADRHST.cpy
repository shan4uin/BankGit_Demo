@@ -0,0 +1,37 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.     *
+      * This demonstration program is provided for use by users       *
+      * of Micro Focus products and may be used, modified and         *
+      * distributed as part of your application provided that         *
+      * you properly acknowledge the copyright of Micro Focus         *
+      * in this material.                                             *
+      *                                                               *
+      *****************************************************************
+      *****************************************************************
+      * CADRHST.CPY                                                   *
+      *---------------------------------------------------------------*
+      * Address-change audit record appended to the change-of-address *
+      * history file every time EXT-IP60/EXT-OP60 posts a successful  *
+      * change. Carries who made the change and when, alongside the   *
+      * old and new address blocks CBANKEXT already holds side by     *
+      * side on the screen.                                           *
+      *****************************************************************
+           05  CADRHST-USERID                       PIC X(8).
+           05  CADRHST-DATE                         PIC X(10).
+           05  CADRHST-TIME                         PIC X(8).
+           05  CADRHST-ACC-NO                       PIC X(9).
+           05  CADRHST-OLD-ADDR1                    PIC X(25).
+           05  CADRHST-OLD-ADDR2                    PIC X(25).
+           05  CADRHST-OLD-STATE                    PIC X(2).
+           05  CADRHST-OLD-CNTRY                    PIC X(6).
+           05  CADRHST-OLD-PSTCDE                   PIC X(6).
+           05  CADRHST-OLD-TELNO                    PIC X(12).
+           05  CADRHST-NEW-ADDR1                    PIC X(25).
+           05  CADRHST-NEW-ADDR2                    PIC X(25).
+           05  CADRHST-NEW-STATE                    PIC X(2).
+           05  CADRHST-NEW-CNTRY                    PIC X(6).
+           05  CADRHST-NEW-PSTCDE                   PIC X(6).
+           05  CADRHST-NEW-TELNO                    PIC X(12).
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
