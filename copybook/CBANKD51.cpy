@@ -0,0 +1,35 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.     *
+      * This demonstration program is provided for use by users       *
+      * of Micro Focus products and may be used, modified and         *
+      * distributed as part of your application provided that         *
+      * you properly acknowledge the copyright of Micro Focus         *
+      * in this material.                                             *
+      *                                                               *
+      *****************************************************************
+      *****************************************************************
+      * CBANKD51.CPY                                                  *
+      *---------------------------------------------------------------*
+      * Commarea layout for the DBANK51P (customer/account) data      *
+      * server. CD51I-xxx fields are set by the caller, CD52O-xxx     *
+      * (sic CD51O-xxx) fields are returned by DBANK51P.               *
+      *****************************************************************
+           05  CD51I-PID                            PIC X(5).
+           05  CD51O-PID                            PIC X(5).
+           05  CD51O-NAME                           PIC X(20).
+           05  CD51O-EMAIL                          PIC X(30).
+           05  CD51O-ADDR1                          PIC X(20).
+           05  CD51O-ADDR2                          PIC X(20).
+           05  CD51O-STATE                          PIC X(3).
+           05  CD51O-CNTRY                          PIC X(3).
+           05  CD51O-POST-CODE                      PIC X(8).
+           05  CD51O-ACC-NO                         PIC X(10).
+           05  CD51O-ACC-DESC                       PIC X(20).
+           05  CD51O-ACC-CURR-BAL                   PIC S9(9)V99
+                                                     COMP-3.
+           05  CD51O-ACC-LAST-STMT-DTE              PIC X(8).
+           05  CD51O-ACC-LAST-STMT-BAL              PIC S9(9)V99
+                                                     COMP-3.
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
