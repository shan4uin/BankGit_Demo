@@ -54,6 +54,18 @@
                05 MSGMA                          PIC X.
             03 FILLER                         PIC X(4).
             03 MSGMI                          PIC X(70).
+            03 MCNTML                         PIC S9(4) COMP.
+            03 MCNTMF                         PIC X.
+            03 FILLER REDEFINES MCNTMF.
+               05 MCNTMA                         PIC X.
+            03 FILLER                         PIC X(4).
+            03 MCNTMI                         PIC X(2).
+            03 MPAGML                         PIC S9(4) COMP.
+            03 MPAGMF                         PIC X.
+            03 FILLER REDEFINES MPAGMF.
+               05 MPAGMA                         PIC X.
+            03 FILLER                         PIC X(4).
+            03 MPAGMI                         PIC X(1).
 
       *  Output Data For Map ACCTMNU
          01 ACCTMNUO REDEFINES ACCTMNUI.
@@ -108,6 +120,22 @@
             03 MSGMH                          PIC X.
             03 MSGMV                          PIC X.
             03 MSGMO                          PIC X(70).
+            03 FILLER                         PIC X(3).
+            03 MCNTMC                         PIC X.
+            03 MCNTMP                         PIC X.
+            03 MCNTMH                         PIC X.
+            03 MCNTMV                         PIC X.
+            03 MCNTMO                         PIC X(2).
+            03 FILLER                         PIC X(3).
+            03 MPAGMC                         PIC X.
+            03 MPAGMP                         PIC X.
+            03 MPAGMH                         PIC X.
+            03 MPAGMV                         PIC X.
+            03 MPAGMO                         PIC X(1).
+               88  MPAGM-OFF                      VALUE LOW-VALUES.
+               88  MPAGM-FIRST                    VALUE '1'.
+               88  MPAGM-MIDDLE                   VALUE '2'.
+               88  MPAGM-LAST                     VALUE '3'.
 
       *  Input Data For Map ACCTDTL
          01 ACCTDTLI.
@@ -196,6 +224,12 @@
                05 AUTH4DA                        PIC X.
             03 FILLER                         PIC X(4).
             03 AUTH4DI                        PIC X(32).
+            03 AUTHPGDL                       PIC S9(4) COMP.
+            03 AUTHPGDF                       PIC X.
+            03 FILLER REDEFINES AUTHPGDF.
+               05 AUTHPGDA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AUTHPGDI                       PIC X(1).
             03 CARDSDL                        PIC S9(4) COMP.
             03 CARDSDF                        PIC X.
             03 FILLER REDEFINES CARDSDF.
@@ -304,6 +338,36 @@
                05 HIST3DA                        PIC X.
             03 FILLER                         PIC X(4).
             03 HIST3DI                        PIC X(61).
+            03 HISTPGDL                       PIC S9(4) COMP.
+            03 HISTPGDF                       PIC X.
+            03 FILLER REDEFINES HISTPGDF.
+               05 HISTPGDA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 HISTPGDI                       PIC X(1).
+            03 STHTTLDL                       PIC S9(4) COMP.
+            03 STHTTLDF                       PIC X.
+            03 FILLER REDEFINES STHTTLDF.
+               05 STHTTLDA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 STHTTLDI                       PIC X(71).
+            03 STHIST1DL                      PIC S9(4) COMP.
+            03 STHIST1DF                      PIC X.
+            03 FILLER REDEFINES STHIST1DF.
+               05 STHIST1DA                      PIC X.
+            03 FILLER                         PIC X(4).
+            03 STHIST1DI                      PIC X(61).
+            03 STHIST2DL                      PIC S9(4) COMP.
+            03 STHIST2DF                      PIC X.
+            03 FILLER REDEFINES STHIST2DF.
+               05 STHIST2DA                      PIC X.
+            03 FILLER                         PIC X(4).
+            03 STHIST2DI                      PIC X(61).
+            03 STHIST3DL                      PIC S9(4) COMP.
+            03 STHIST3DF                      PIC X.
+            03 FILLER REDEFINES STHIST3DF.
+               05 STHIST3DA                      PIC X.
+            03 FILLER                         PIC X(4).
+            03 STHIST3DI                      PIC X(61).
             03 MSGDL                          PIC S9(4) COMP.
             03 MSGDF                          PIC X.
             03 FILLER REDEFINES MSGDF.
@@ -405,6 +469,16 @@
             03 AUTH4DV                        PIC X.
             03 AUTH4DO                        PIC X(32).
             03 FILLER                         PIC X(3).
+            03 AUTHPGDC                       PIC X.
+            03 AUTHPGDP                       PIC X.
+            03 AUTHPGDH                       PIC X.
+            03 AUTHPGDV                       PIC X.
+            03 AUTHPGDO                       PIC X(1).
+               88  AUTHPGD-OFF                    VALUE LOW-VALUES.
+               88  AUTHPGD-FIRST                  VALUE '1'.
+               88  AUTHPGD-MIDDLE                 VALUE '2'.
+               88  AUTHPGD-LAST                   VALUE '3'.
+            03 FILLER                         PIC X(3).
             03 CARDSDC                        PIC X.
             03 CARDSDP                        PIC X.
             03 CARDSDH                        PIC X.
@@ -513,6 +587,40 @@
             03 HIST3DV                        PIC X.
             03 HIST3DO                        PIC X(61).
             03 FILLER                         PIC X(3).
+            03 HISTPGDC                       PIC X.
+            03 HISTPGDP                       PIC X.
+            03 HISTPGDH                       PIC X.
+            03 HISTPGDV                       PIC X.
+            03 HISTPGDO                       PIC X(1).
+               88  HISTPGD-OFF                    VALUE LOW-VALUES.
+               88  HISTPGD-FIRST                  VALUE '1'.
+               88  HISTPGD-MIDDLE                 VALUE '2'.
+               88  HISTPGD-LAST                   VALUE '3'.
+            03 FILLER                         PIC X(3).
+            03 STHTTLDC                       PIC X.
+            03 STHTTLDP                       PIC X.
+            03 STHTTLDH                       PIC X.
+            03 STHTTLDV                       PIC X.
+            03 STHTTLDO                       PIC X(71).
+            03 FILLER                         PIC X(3).
+            03 STHIST1DC                      PIC X.
+            03 STHIST1DP                      PIC X.
+            03 STHIST1DH                      PIC X.
+            03 STHIST1DV                      PIC X.
+            03 STHIST1DO                      PIC X(61).
+            03 FILLER                         PIC X(3).
+            03 STHIST2DC                      PIC X.
+            03 STHIST2DP                      PIC X.
+            03 STHIST2DH                      PIC X.
+            03 STHIST2DV                      PIC X.
+            03 STHIST2DO                      PIC X(61).
+            03 FILLER                         PIC X(3).
+            03 STHIST3DC                      PIC X.
+            03 STHIST3DP                      PIC X.
+            03 STHIST3DH                      PIC X.
+            03 STHIST3DV                      PIC X.
+            03 STHIST3DO                      PIC X(61).
+            03 FILLER                         PIC X(3).
             03 MSGDC                          PIC X.
             03 MSGDP                          PIC X.
             03 MSGDH                          PIC X.
@@ -618,6 +726,108 @@
                05 MNUNAMEA                       PIC X.
             03 FILLER                         PIC X(4).
             03 MNUNAMEI                       PIC X(60).
+            03 SUB1SELL                       PIC S9(4) COMP.
+            03 SUB1SELF                       PIC X.
+            03 FILLER REDEFINES SUB1SELF.
+               05 SUB1SELA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 SUB1SELI                       PIC X(1).
+            03 SUB1TXTL                       PIC S9(4) COMP.
+            03 SUB1TXTF                       PIC X.
+            03 FILLER REDEFINES SUB1TXTF.
+               05 SUB1TXTA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 SUB1TXTI                       PIC X(40).
+            03 SUB2SELL                       PIC S9(4) COMP.
+            03 SUB2SELF                       PIC X.
+            03 FILLER REDEFINES SUB2SELF.
+               05 SUB2SELA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 SUB2SELI                       PIC X(1).
+            03 SUB2TXTL                       PIC S9(4) COMP.
+            03 SUB2TXTF                       PIC X.
+            03 FILLER REDEFINES SUB2TXTF.
+               05 SUB2TXTA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 SUB2TXTI                       PIC X(40).
+            03 SUB3SELL                       PIC S9(4) COMP.
+            03 SUB3SELF                       PIC X.
+            03 FILLER REDEFINES SUB3SELF.
+               05 SUB3SELA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 SUB3SELI                       PIC X(1).
+            03 SUB3TXTL                       PIC S9(4) COMP.
+            03 SUB3TXTF                       PIC X.
+            03 FILLER REDEFINES SUB3TXTF.
+               05 SUB3TXTA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 SUB3TXTI                       PIC X(40).
+            03 SUB4SELL                       PIC S9(4) COMP.
+            03 SUB4SELF                       PIC X.
+            03 FILLER REDEFINES SUB4SELF.
+               05 SUB4SELA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 SUB4SELI                       PIC X(1).
+            03 SUB4TXTL                       PIC S9(4) COMP.
+            03 SUB4TXTF                       PIC X.
+            03 FILLER REDEFINES SUB4TXTF.
+               05 SUB4TXTA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 SUB4TXTI                       PIC X(40).
+            03 SUB5SELL                       PIC S9(4) COMP.
+            03 SUB5SELF                       PIC X.
+            03 FILLER REDEFINES SUB5SELF.
+               05 SUB5SELA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 SUB5SELI                       PIC X(1).
+            03 SUB5TXTL                       PIC S9(4) COMP.
+            03 SUB5TXTF                       PIC X.
+            03 FILLER REDEFINES SUB5TXTF.
+               05 SUB5TXTA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 SUB5TXTI                       PIC X(40).
+            03 SUB6SELL                       PIC S9(4) COMP.
+            03 SUB6SELF                       PIC X.
+            03 FILLER REDEFINES SUB6SELF.
+               05 SUB6SELA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 SUB6SELI                       PIC X(1).
+            03 SUB6TXTL                       PIC S9(4) COMP.
+            03 SUB6TXTF                       PIC X.
+            03 FILLER REDEFINES SUB6TXTF.
+               05 SUB6TXTA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 SUB6TXTI                       PIC X(40).
+            03 SUB7SELL                       PIC S9(4) COMP.
+            03 SUB7SELF                       PIC X.
+            03 FILLER REDEFINES SUB7SELF.
+               05 SUB7SELA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 SUB7SELI                       PIC X(1).
+            03 SUB7TXTL                       PIC S9(4) COMP.
+            03 SUB7TXTF                       PIC X.
+            03 FILLER REDEFINES SUB7TXTF.
+               05 SUB7TXTA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 SUB7TXTI                       PIC X(40).
+            03 SUB8SELL                       PIC S9(4) COMP.
+            03 SUB8SELF                       PIC X.
+            03 FILLER REDEFINES SUB8SELF.
+               05 SUB8SELA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 SUB8SELI                       PIC X(1).
+            03 SUB8TXTL                       PIC S9(4) COMP.
+            03 SUB8TXTF                       PIC X.
+            03 FILLER REDEFINES SUB8TXTF.
+               05 SUB8TXTA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 SUB8TXTI                       PIC X(40).
+            03 SUBPGDL                        PIC S9(4) COMP.
+            03 SUBPGDF                        PIC X.
+            03 FILLER REDEFINES SUBPGDF.
+               05 SUBPGDA                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 SUBPGDI                        PIC X(1).
 
       *  Output Data For Map ZCCTMN2
          01 ZCCTMN2O REDEFINES ZCCTMN2I.
@@ -628,4 +838,110 @@
             03 MNUNAMEH                       PIC X.
             03 MNUNAMEV                       PIC X.
             03 MNUNAMEO                       PIC X(60).
+            03 FILLER                         PIC X(3).
+            03 SUB1SELC                       PIC X.
+            03 SUB1SELP                       PIC X.
+            03 SUB1SELH                       PIC X.
+            03 SUB1SELV                       PIC X.
+            03 SUB1SELO                       PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 SUB1TXTC                       PIC X.
+            03 SUB1TXTP                       PIC X.
+            03 SUB1TXTH                       PIC X.
+            03 SUB1TXTV                       PIC X.
+            03 SUB1TXTO                       PIC X(40).
+            03 FILLER                         PIC X(3).
+            03 SUB2SELC                       PIC X.
+            03 SUB2SELP                       PIC X.
+            03 SUB2SELH                       PIC X.
+            03 SUB2SELV                       PIC X.
+            03 SUB2SELO                       PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 SUB2TXTC                       PIC X.
+            03 SUB2TXTP                       PIC X.
+            03 SUB2TXTH                       PIC X.
+            03 SUB2TXTV                       PIC X.
+            03 SUB2TXTO                       PIC X(40).
+            03 FILLER                         PIC X(3).
+            03 SUB3SELC                       PIC X.
+            03 SUB3SELP                       PIC X.
+            03 SUB3SELH                       PIC X.
+            03 SUB3SELV                       PIC X.
+            03 SUB3SELO                       PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 SUB3TXTC                       PIC X.
+            03 SUB3TXTP                       PIC X.
+            03 SUB3TXTH                       PIC X.
+            03 SUB3TXTV                       PIC X.
+            03 SUB3TXTO                       PIC X(40).
+            03 FILLER                         PIC X(3).
+            03 SUB4SELC                       PIC X.
+            03 SUB4SELP                       PIC X.
+            03 SUB4SELH                       PIC X.
+            03 SUB4SELV                       PIC X.
+            03 SUB4SELO                       PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 SUB4TXTC                       PIC X.
+            03 SUB4TXTP                       PIC X.
+            03 SUB4TXTH                       PIC X.
+            03 SUB4TXTV                       PIC X.
+            03 SUB4TXTO                       PIC X(40).
+            03 FILLER                         PIC X(3).
+            03 SUB5SELC                       PIC X.
+            03 SUB5SELP                       PIC X.
+            03 SUB5SELH                       PIC X.
+            03 SUB5SELV                       PIC X.
+            03 SUB5SELO                       PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 SUB5TXTC                       PIC X.
+            03 SUB5TXTP                       PIC X.
+            03 SUB5TXTH                       PIC X.
+            03 SUB5TXTV                       PIC X.
+            03 SUB5TXTO                       PIC X(40).
+            03 FILLER                         PIC X(3).
+            03 SUB6SELC                       PIC X.
+            03 SUB6SELP                       PIC X.
+            03 SUB6SELH                       PIC X.
+            03 SUB6SELV                       PIC X.
+            03 SUB6SELO                       PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 SUB6TXTC                       PIC X.
+            03 SUB6TXTP                       PIC X.
+            03 SUB6TXTH                       PIC X.
+            03 SUB6TXTV                       PIC X.
+            03 SUB6TXTO                       PIC X(40).
+            03 FILLER                         PIC X(3).
+            03 SUB7SELC                       PIC X.
+            03 SUB7SELP                       PIC X.
+            03 SUB7SELH                       PIC X.
+            03 SUB7SELV                       PIC X.
+            03 SUB7SELO                       PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 SUB7TXTC                       PIC X.
+            03 SUB7TXTP                       PIC X.
+            03 SUB7TXTH                       PIC X.
+            03 SUB7TXTV                       PIC X.
+            03 SUB7TXTO                       PIC X(40).
+            03 FILLER                         PIC X(3).
+            03 SUB8SELC                       PIC X.
+            03 SUB8SELP                       PIC X.
+            03 SUB8SELH                       PIC X.
+            03 SUB8SELV                       PIC X.
+            03 SUB8SELO                       PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 SUB8TXTC                       PIC X.
+            03 SUB8TXTP                       PIC X.
+            03 SUB8TXTH                       PIC X.
+            03 SUB8TXTV                       PIC X.
+            03 SUB8TXTO                       PIC X(40).
+            03 FILLER                         PIC X(3).
+            03 SUBPGDC                        PIC X.
+            03 SUBPGDP                        PIC X.
+            03 SUBPGDH                        PIC X.
+            03 SUBPGDV                        PIC X.
+            03 SUBPGDO                        PIC X(1).
+               88  SUBPGD-OFF                     VALUE LOW-VALUES.
+               88  SUBPGD-FIRST                   VALUE '1'.
+               88  SUBPGD-MIDDLE                  VALUE '2'.
+               88  SUBPGD-LAST                    VALUE '3'.
 
