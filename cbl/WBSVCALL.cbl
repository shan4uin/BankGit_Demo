@@ -20,16 +20,97 @@
            05  WA-CALL-LENGTH          PIC S9(04)  COMP. 
            05  WA-CNT-1                PIC  9(05)  VALUE 1.
            05  WA-CNT-2                PIC  9(05)  VALUE 1.
+           05  WA-CNT-3                PIC  9(05)  VALUE 1.
+           05  WA-CNT-4                PIC  9(05)  VALUE 1.
+           05  WA-CNT-5                PIC  9(05)  VALUE 1.
+           05  WA-CNT-6                PIC  9(05)  VALUE 1.
+           05  WA-CNT-7                PIC  9(05)  VALUE 1.
+
+      *****************************************************************
+      *  General percent-decoding for the query string and the        *
+      *  received message body. WS-UD-HEX-BYTE holds the numeric      *
+      *  value of a decoded %XX escape; WS-UD-DECODED-CHAR redefines  *
+      *  it as the one character byte that value represents.          *
+      *****************************************************************
+       01  WS-URL-DECODE-WORK.
+           05  WS-UD-HEX-HIGH-CHAR     PIC X(1)    VALUE SPACE.
+           05  WS-UD-HEX-LOW-CHAR      PIC X(1)    VALUE SPACE.
+           05  WS-UD-HEX-DIGIT         PIC X(1)    VALUE SPACE.
+           05  WS-UD-HEX-DIGIT-NUM REDEFINES WS-UD-HEX-DIGIT
+                                       PIC 9(1).
+           05  WS-UD-HEX-DIGIT-VALUE   PIC 9(2)    VALUE 0.
+           05  WS-UD-HEX-HIGH          PIC 9(2)    VALUE 0.
+           05  WS-UD-HEX-LOW           PIC 9(2)    VALUE 0.
+           05  WS-UD-HEX-BYTE          USAGE BINARY-CHAR UNSIGNED.
+           05  WS-UD-DECODED-CHAR REDEFINES WS-UD-HEX-BYTE PIC X(1).
+           05  WS-UD-VALID-ESCAPE-SW   PIC X(1)    VALUE 'N'.
+               88  WS-UD-VALID-ESCAPE              VALUE 'Y'.
        
        01  WC-CONSTANTS.
-           05  WC-HELOWRLD-PROGRAM     PIC  X(08)  VALUE 'HELOWRLD'.
            05  WC-BAD-CALL-MSG         PIC  X(23)  VALUE
                'Unknown program called '.
-           03  HTTP-HOST-CODE-PAGE     PIC X(8)    VALUE '037'.         
-           03  HTTP-CHARSET-HDR        PIC X(14)   VALUE                
-               'Accept-Charset'.                                        
-           03  HTTP-HEADER-CONTENT     PIC X(12)   VALUE                
-               'Content-Type'.                       
+           03  HTTP-HOST-CODE-PAGE     PIC X(8)    VALUE '037'.
+           03  HTTP-CHARSET-HDR        PIC X(14)   VALUE
+               'Accept-Charset'.
+           03  HTTP-HEADER-CONTENT     PIC X(12)   VALUE
+               'Content-Type'.
+
+      *****************************************************************
+      *  Program routing table. Each entry names a program this       *
+      *  gateway is allowed to LINK to and the COMMAREA length to     *
+      *  pass it. Onboarding a new target program is a matter of      *
+      *  filling in a spare entry below and recompiling - the LINK    *
+      *  logic in S200-000-LINK-OUT never has to change.              *
+      *****************************************************************
+       01  WC-PROGRAM-TABLE-DATA.
+           05  FILLER                  PIC X(12) VALUE 'HELOWRLD0050'.
+           05  FILLER                  PIC X(12) VALUE
+                                            '        0000'.
+           05  FILLER                  PIC X(12) VALUE
+                                            '        0000'.
+           05  FILLER                  PIC X(12) VALUE
+                                            '        0000'.
+           05  FILLER                  PIC X(12) VALUE
+                                            '        0000'.
+           05  FILLER                  PIC X(12) VALUE
+                                            '        0000'.
+           05  FILLER                  PIC X(12) VALUE
+                                            '        0000'.
+           05  FILLER                  PIC X(12) VALUE
+                                            '        0000'.
+           05  FILLER                  PIC X(12) VALUE
+                                            '        0000'.
+           05  FILLER                  PIC X(12) VALUE
+                                            '        0000'.
+
+       01  WC-PROGRAM-TABLE REDEFINES WC-PROGRAM-TABLE-DATA.
+           05  WC-PROGRAM-ENTRY OCCURS 10 TIMES
+                                INDEXED BY WC-PGM-IX.
+               10  WC-TABLE-PGM-NAME    PIC X(8).
+               10  WC-TABLE-CALL-LEN    PIC 9(4).
+
+       01  WC-PROGRAM-FOUND-SW          PIC X(1)  VALUE 'N'.
+           88  WC-PROGRAM-FOUND                   VALUE 'Y'.
+
+      *****************************************************************
+      *  Audit trail for rejected calls (program not in the routing   *
+      *  table above). Written to a TS queue rather than a file since *
+      *  WBSVCALL has no other file resources of its own - the        *
+      *  security team reads the queue with an ordinary TS browse     *
+      *  transaction.                                                 *
+      *****************************************************************
+       01  WC-AUDIT-QUEUE-NAME           PIC X(8) VALUE 'WBAUDIT '.
+
+       01  WS-AUDIT-RECORD.
+           05  WS-AUDIT-PGM-NM           PIC X(8).
+           05  FILLER                    PIC X(1) VALUE SPACE.
+           05  WS-AUDIT-CLIENT-ADDR      PIC X(15).
+           05  FILLER                    PIC X(1) VALUE SPACE.
+           05  WS-AUDIT-DATE             PIC X(10).
+           05  FILLER                    PIC X(1) VALUE SPACE.
+           05  WS-AUDIT-TIME             PIC X(8).
+
+       01  WS-AUDIT-ITEM-LEN             PIC S9(04) COMP.
 
        01  WS-DATE-TIME-AREA.                                           
            05  WS-ABSTIME              PIC S9(15)  COMP-3 VALUE 0.     
@@ -41,6 +122,8 @@
                88  WS-FIRST-ABEND                  VALUE LOW-VALUE.
            05  WS-LINK                 PIC X       VALUE LOW-VALUE.
                88  WS-LINK-TRUE                    VALUE HIGH-VALUE.
+           05  WS-JSON-REPLY-SW        PIC X       VALUE 'N'.
+               88  WS-JSON-REPLY-RQD                VALUE 'Y'.
 
        01  WS-WORK.                                                     
            03  WS-SYSTEM-DATE          PIC X(10)   VALUE SPACES.        
@@ -71,7 +154,8 @@
            03  WS-HTTP-METH            PIC X(80)   VALUE SPACES.        
            03  WS-HTTP-VERS            PIC X(80)   VALUE SPACES.        
            03  WS-HTTP-PATH            PIC X(50)   VALUE SPACES.        
-           03  WS-HTTP-QSTR            PIC X(500)  VALUE SPACES.        
+           03  WS-HTTP-QSTR            PIC X(500)  VALUE SPACES.
+           03  WS-HTTP-QSTR-CLN        PIC X(500)  VALUE SPACES.
                                                                         
            03  WS-HTTP-METH-LEN        PIC S9(8)   BINARY VALUE +0.     
            03  WS-HTTP-VERS-LEN        PIC S9(8)   BINARY VALUE +0.     
@@ -92,8 +176,12 @@
            03  WS-RCVD-MSG             PIC X(5000) VALUE SPACES.        
            03  WS-RCVD-MSG-CLN         PIC X(5000) VALUE SPACES.    
 
-           03  WS-REPLY-MSG-LEN        PIC S9(8)   BINARY VALUE +0. 
-           03  WS-REPLY-MSG            PIC X(5000) VALUE SPACES. 
+           03  WS-REPLY-MSG-LEN        PIC S9(8)   BINARY VALUE +0.
+           03  WS-REPLY-MSG            PIC X(5050) VALUE SPACES.
+
+           03  WS-JSON-PAYLOAD-HOLD    PIC X(5000) VALUE SPACES.
+           03  WS-JSON-ESCAPED-HOLD    PIC X(5000) VALUE SPACES.
+           03  WS-JSON-BUILD           PIC X(5050) VALUE SPACES.
   
        01  WBSVCALL-PROGRAM.                                            
            03  WBSVCALL-PGM-HDR        PIC X(4)    VALUE SPACES.
@@ -237,16 +325,18 @@
 
       * WS-HTTP-QSTR WILL CONTAIN THE PROGRAM NAME TO CALL
       * WS-RCVD-MSG WILL CONTAIN THE DATA TO PASS TO THE CICS PROGRAM
-      
-           IF  WS-HTTP-QSTR = SPACES                                    
-               MOVE '1003'               TO WS-ERROR-CODE               
-               MOVE 'QUERY STRING EMPTY'                                
-                                         TO WS-ERROR-MESSAGE            
-               PERFORM S900-000-ERROR    
+
+           IF  WS-HTTP-QSTR = SPACES
+               MOVE '1003'               TO WS-ERROR-CODE
+               MOVE 'QUERY STRING EMPTY'
+                                         TO WS-ERROR-MESSAGE
+               PERFORM S900-000-ERROR
            ELSE
-               MOVE WS-HTTP-QSTR(1:12)   TO WBSVCALL-PROGRAM
+               PERFORM DECODE-QSTR-URLENC
+               MOVE WS-HTTP-QSTR-CLN(1:12) TO WBSVCALL-PROGRAM
+               PERFORM CHECK-JSON-REPLY-RQD
            END-IF.
-                                                                        
+
            MOVE +5000                    TO WS-RCVD-MSG-MAXLEN.
                                                                         
            EXEC CICS WEB RECEIVE                                        
@@ -280,17 +370,28 @@
                                                                         
            INSPECT WS-RCVD-MSG REPLACING ALL X'00' BY SPACES.           
 
-      * This will convert %20 to a one character space
-           PERFORM UNTIL WA-CNT-1 > WS-RCVD-MSG-LEN OR 5000          
-             IF WS-RCVD-MSG(WA-CNT-1:3) = '%20'                         
-                MOVE ' '                 TO WS-RCVD-MSG-CLN(WA-CNT-2:1)
-                ADD 2                    TO WA-CNT-1                    
-             ELSE                                                   
-                MOVE WS-RCVD-MSG(WA-CNT-1:1) 
+      * General percent-decoding - not just %20. Any %XX where XX is
+      * a valid hex pair is replaced by the character it represents;
+      * anything else (including a bare %) is copied through as-is.
+           PERFORM UNTIL WA-CNT-1 > WS-RCVD-MSG-LEN OR 5000
+             IF WS-RCVD-MSG(WA-CNT-1:1) = '%' AND WA-CNT-1 < 4999
+                MOVE WS-RCVD-MSG(WA-CNT-1 + 1:1) TO WS-UD-HEX-HIGH-CHAR
+                MOVE WS-RCVD-MSG(WA-CNT-1 + 2:1) TO WS-UD-HEX-LOW-CHAR
+                PERFORM DECODE-PERCENT-ESCAPE
+                IF WS-UD-VALID-ESCAPE
+                   MOVE WS-UD-DECODED-CHAR
+                                         TO WS-RCVD-MSG-CLN(WA-CNT-2:1)
+                   ADD 2                 TO WA-CNT-1
+                ELSE
+                   MOVE WS-RCVD-MSG(WA-CNT-1:1)
+                                         TO WS-RCVD-MSG-CLN(WA-CNT-2:1)
+                END-IF
+             ELSE
+                MOVE WS-RCVD-MSG(WA-CNT-1:1)
                                          TO WS-RCVD-MSG-CLN(WA-CNT-2:1)
-             END-IF                                                 
+             END-IF
 
-             ADD 1                       TO WA-CNT-1 
+             ADD 1                       TO WA-CNT-1
                                             WA-CNT-2
            END-PERFORM.
 
@@ -314,6 +415,114 @@
        S100-999-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  A caller asks for a JSON reply by putting FORMAT=JSON         *
+      *  anywhere in the query string after the program name. Sets    *
+      *  WS-JSON-REPLY-RQD; S300-000-WEB-SEND acts on it.              *
+      *****************************************************************
+       CHECK-JSON-REPLY-RQD.
+           MOVE 1                        TO WA-CNT-3.
+           PERFORM UNTIL WA-CNT-3 > LENGTH OF WS-HTTP-QSTR-CLN - 10
+                            OR WS-JSON-REPLY-RQD
+             IF WS-HTTP-QSTR-CLN (WA-CNT-3:11) = 'FORMAT=JSON'
+                MOVE 'Y'                  TO WS-JSON-REPLY-SW
+             END-IF
+             ADD 1                        TO WA-CNT-3
+           END-PERFORM.
+
+       CHECK-JSON-REPLY-RQD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  Classify one hex digit character (0-9, A-F, a-f) into its    *
+      *  numeric value in WS-UD-HEX-DIGIT-VALUE. WS-UD-VALID-ESCAPE-SW*
+      *  is set to 'N' on anything else so the caller can fall back   *
+      *  to copying the original text through unchanged.              *
+      *****************************************************************
+       DECODE-HEX-DIGIT.
+           EVALUATE TRUE
+             WHEN WS-UD-HEX-DIGIT >= '0' AND WS-UD-HEX-DIGIT <= '9'
+                 MOVE WS-UD-HEX-DIGIT-NUM   TO WS-UD-HEX-DIGIT-VALUE
+             WHEN WS-UD-HEX-DIGIT = 'A' OR WS-UD-HEX-DIGIT = 'a'
+                 MOVE 10                   TO WS-UD-HEX-DIGIT-VALUE
+             WHEN WS-UD-HEX-DIGIT = 'B' OR WS-UD-HEX-DIGIT = 'b'
+                 MOVE 11                   TO WS-UD-HEX-DIGIT-VALUE
+             WHEN WS-UD-HEX-DIGIT = 'C' OR WS-UD-HEX-DIGIT = 'c'
+                 MOVE 12                   TO WS-UD-HEX-DIGIT-VALUE
+             WHEN WS-UD-HEX-DIGIT = 'D' OR WS-UD-HEX-DIGIT = 'd'
+                 MOVE 13                   TO WS-UD-HEX-DIGIT-VALUE
+             WHEN WS-UD-HEX-DIGIT = 'E' OR WS-UD-HEX-DIGIT = 'e'
+                 MOVE 14                   TO WS-UD-HEX-DIGIT-VALUE
+             WHEN WS-UD-HEX-DIGIT = 'F' OR WS-UD-HEX-DIGIT = 'f'
+                 MOVE 15                   TO WS-UD-HEX-DIGIT-VALUE
+             WHEN OTHER
+                 MOVE 'N'                  TO WS-UD-VALID-ESCAPE-SW
+           END-EVALUATE.
+
+       DECODE-HEX-DIGIT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  Decode one %XX escape. WS-UD-HEX-HIGH-CHAR/WS-UD-HEX-LOW-CHAR*
+      *  hold the two characters following the '%'. If both are valid*
+      *  hex digits, WS-UD-DECODED-CHAR is set to the byte they spell *
+      *  and WS-UD-VALID-ESCAPE-SW is 'Y'; otherwise the switch is    *
+      *  left 'N' and the caller copies the source text unchanged.    *
+      *****************************************************************
+       DECODE-PERCENT-ESCAPE.
+           MOVE 'Y'                        TO WS-UD-VALID-ESCAPE-SW.
+           MOVE WS-UD-HEX-HIGH-CHAR         TO WS-UD-HEX-DIGIT.
+           PERFORM DECODE-HEX-DIGIT.
+           IF WS-UD-VALID-ESCAPE
+               MOVE WS-UD-HEX-DIGIT-VALUE   TO WS-UD-HEX-HIGH
+               MOVE WS-UD-HEX-LOW-CHAR      TO WS-UD-HEX-DIGIT
+               PERFORM DECODE-HEX-DIGIT
+           END-IF.
+           IF WS-UD-VALID-ESCAPE
+               MOVE WS-UD-HEX-DIGIT-VALUE   TO WS-UD-HEX-LOW
+               COMPUTE WS-UD-HEX-BYTE = WS-UD-HEX-HIGH * 16
+                                       + WS-UD-HEX-LOW
+           END-IF.
+
+       DECODE-PERCENT-ESCAPE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  Percent-decode the raw query string (WS-HTTP-QSTR) into      *
+      *  WS-HTTP-QSTR-CLN before any field is extracted from it, the  *
+      *  same way S100-PARAGRAPH-CONTINUED cleans up WS-RCVD-MSG.     *
+      *****************************************************************
+       DECODE-QSTR-URLENC.
+           MOVE SPACES                     TO WS-HTTP-QSTR-CLN.
+           MOVE 1                          TO WA-CNT-4.
+           MOVE 1                          TO WA-CNT-5.
+           PERFORM UNTIL WA-CNT-4 > WS-HTTP-QSTR-LEN OR WA-CNT-4 > 500
+             IF WS-HTTP-QSTR (WA-CNT-4:1) = '%' AND WA-CNT-4 < 499
+                MOVE WS-HTTP-QSTR (WA-CNT-4 + 1:1)
+                                            TO WS-UD-HEX-HIGH-CHAR
+                MOVE WS-HTTP-QSTR (WA-CNT-4 + 2:1)
+                                            TO WS-UD-HEX-LOW-CHAR
+                PERFORM DECODE-PERCENT-ESCAPE
+                IF WS-UD-VALID-ESCAPE
+                   MOVE WS-UD-DECODED-CHAR
+                                     TO WS-HTTP-QSTR-CLN (WA-CNT-5:1)
+                   ADD 2                    TO WA-CNT-4
+                ELSE
+                   MOVE WS-HTTP-QSTR (WA-CNT-4:1)
+                                     TO WS-HTTP-QSTR-CLN (WA-CNT-5:1)
+                END-IF
+             ELSE
+                MOVE WS-HTTP-QSTR (WA-CNT-4:1)
+                                     TO WS-HTTP-QSTR-CLN (WA-CNT-5:1)
+             END-IF
+
+             ADD 1                         TO WA-CNT-4
+                                              WA-CNT-5
+           END-PERFORM.
+
+       DECODE-QSTR-URLENC-EXIT.
+           EXIT.
+
 
        S200-000-LINK-OUT SECTION.
       *
@@ -325,16 +534,25 @@
       *
            MOVE HIGH-VALUE               TO WS-LINK.
 
-           EVALUATE TRUE
-            
-             WHEN WBSVCALL-PGM-NM = WC-HELOWRLD-PROGRAM
-               MOVE WS-RCVD-MSG-CLN      TO WS-DFHCOMMAREA             
-               MOVE 50                   TO WA-CALL-LENGTH          
-             WHEN OTHER
+           MOVE 'N'                      TO WC-PROGRAM-FOUND-SW.
+           SET WC-PGM-IX                 TO 1.
+           PERFORM UNTIL WC-PGM-IX > 10 OR WC-PROGRAM-FOUND
+             IF WC-TABLE-PGM-NAME (WC-PGM-IX) = WBSVCALL-PGM-NM
+                 AND WC-TABLE-PGM-NAME (WC-PGM-IX) NOT = SPACES
+                 MOVE WS-RCVD-MSG-CLN     TO WS-DFHCOMMAREA
+                 MOVE WC-TABLE-CALL-LEN (WC-PGM-IX)
+                                          TO WA-CALL-LENGTH
+                 MOVE 'Y'                 TO WC-PROGRAM-FOUND-SW
+             ELSE
+                 SET WC-PGM-IX UP BY 1
+             END-IF
+           END-PERFORM.
+
+           IF NOT WC-PROGRAM-FOUND
+               PERFORM AUDIT-REJECTED-CALL
                MOVE WC-BAD-CALL-MSG      TO WS-ERROR-MESSAGE
-               PERFORM S999-000-ERROR-SEND   
-               
-           END-EVALUATE.
+               PERFORM S999-000-ERROR-SEND
+           END-IF.
 
            EXEC CICS LINK
                 PROGRAM  (WBSVCALL-PGM-NM)
@@ -360,6 +578,29 @@
        S200-999-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  Record a rejected call attempt - a program name that was not *
+      *  found in WC-PROGRAM-TABLE - to the audit TS queue, along with*
+      *  the caller's address and a timestamp.                        *
+      *****************************************************************
+       AUDIT-REJECTED-CALL.
+           MOVE SPACES                   TO WS-AUDIT-RECORD.
+           MOVE WBSVCALL-PGM-NM          TO WS-AUDIT-PGM-NM.
+           MOVE WS-CLIENT-ADDR (1:15)    TO WS-AUDIT-CLIENT-ADDR.
+           MOVE WS-SYSTEM-DATE (1:10)    TO WS-AUDIT-DATE.
+           MOVE WS-SYSTEM-TIME (1:8)     TO WS-AUDIT-TIME.
+           MOVE LENGTH OF WS-AUDIT-RECORD
+                                         TO WS-AUDIT-ITEM-LEN.
+
+           EXEC CICS WRITEQ TS
+                QUEUE  (WC-AUDIT-QUEUE-NAME)
+                FROM   (WS-AUDIT-RECORD)
+                LENGTH (WS-AUDIT-ITEM-LEN)
+           END-EXEC.
+
+       AUDIT-REJECTED-CALL-EXIT.
+           EXIT.
+
 
        S300-000-WEB-SEND SECTION.
       *
@@ -372,8 +613,12 @@
            IF WS-ERROR-MESSAGE NOT = SPACES
                MOVE WS-ERROR-MESSAGE     TO WS-REPLY-MSG
            END-IF.
-                                                                        
-           MOVE LENGTH OF WS-REPLY-MSG   TO WS-REPLY-MSG-LEN.     
+
+           IF WS-JSON-REPLY-RQD
+               PERFORM BUILD-JSON-REPLY
+           END-IF.
+
+           MOVE LENGTH OF WS-REPLY-MSG   TO WS-REPLY-MSG-LEN.
                                                                         
            EXEC CICS DOCUMENT INSERT                                    
                      DOCTOKEN     (WS-DOCUMENT-TOKEN)                   
@@ -391,11 +636,15 @@
                PERFORM S900-000-ERROR                                   
            END-IF.                                                      
 
-           MOVE HTTP-HEADER-CONTENT      TO WS-HTTP-HDR-NAME.           
-           MOVE LENGTH OF HTTP-HEADER-CONTENT                           
-                                         TO WS-HTTP-HDR-NAME-LEN.       
-           MOVE 'text/plain'             TO WS-HTTP-HDR-CONTENT.        
-           MOVE WS-HTTP-HDR-CONTENT      TO WS-HTTP-HDR-VALUE.          
+           MOVE HTTP-HEADER-CONTENT      TO WS-HTTP-HDR-NAME.
+           MOVE LENGTH OF HTTP-HEADER-CONTENT
+                                         TO WS-HTTP-HDR-NAME-LEN.
+           IF WS-JSON-REPLY-RQD
+               MOVE 'application/json'   TO WS-HTTP-HDR-CONTENT
+           ELSE
+               MOVE 'text/plain'         TO WS-HTTP-HDR-CONTENT
+           END-IF.
+           MOVE WS-HTTP-HDR-CONTENT      TO WS-HTTP-HDR-VALUE.        
            MOVE LENGTH OF WS-HTTP-HDR-CONTENT                           
                                          TO WS-HTTP-HDR-VALUE-LEN.      
 
@@ -435,6 +684,64 @@
        S300-999-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  Wrap the plain-text reply already built in WS-REPLY-MSG in a *
+      *  small JSON envelope. Callers that ask for FORMAT=JSON get a  *
+      *  structured status/message pair instead of the bare text. The *
+      *  full reply is carried through (not just its first 200 bytes) *
+      *  and any embedded '"' or '\' is escaped first so the result   *
+      *  is always well-formed JSON.                                  *
+      *****************************************************************
+       BUILD-JSON-REPLY.
+           MOVE WS-REPLY-MSG             TO WS-JSON-PAYLOAD-HOLD.
+           PERFORM ESCAPE-JSON-PAYLOAD.
+           MOVE SPACES                   TO WS-JSON-BUILD.
+           IF WS-ERROR-MESSAGE NOT = SPACES
+               STRING '{"status":"error","message":"' DELIMITED BY SIZE
+                      WS-JSON-ESCAPED-HOLD             DELIMITED BY SIZE
+                      '"}'                             DELIMITED BY SIZE
+                 INTO WS-JSON-BUILD
+           ELSE
+               STRING '{"status":"ok","message":"'     DELIMITED BY SIZE
+                      WS-JSON-ESCAPED-HOLD             DELIMITED BY SIZE
+                      '"}'                             DELIMITED BY SIZE
+                 INTO WS-JSON-BUILD
+           END-IF.
+           MOVE SPACES                   TO WS-REPLY-MSG.
+           MOVE WS-JSON-BUILD            TO WS-REPLY-MSG.
+
+       BUILD-JSON-REPLY-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  Escape embedded double quotes and backslashes in the reply   *
+      *  before it is wrapped in the JSON envelope, so message text   *
+      *  (or WS-ERROR-MESSAGE) containing either cannot produce       *
+      *  malformed JSON.                                              *
+      *****************************************************************
+       ESCAPE-JSON-PAYLOAD.
+           MOVE SPACES                     TO WS-JSON-ESCAPED-HOLD.
+           MOVE 1                          TO WA-CNT-6.
+           MOVE 1                          TO WA-CNT-7.
+           PERFORM UNTIL WA-CNT-6 > 5000 OR WA-CNT-7 > 4999
+             IF WS-JSON-PAYLOAD-HOLD (WA-CNT-6:1) = '"'
+                OR WS-JSON-PAYLOAD-HOLD (WA-CNT-6:1) = '\'
+                MOVE '\'
+                          TO WS-JSON-ESCAPED-HOLD (WA-CNT-7:1)
+                ADD 1                      TO WA-CNT-7
+                MOVE WS-JSON-PAYLOAD-HOLD (WA-CNT-6:1)
+                          TO WS-JSON-ESCAPED-HOLD (WA-CNT-7:1)
+             ELSE
+                MOVE WS-JSON-PAYLOAD-HOLD (WA-CNT-6:1)
+                          TO WS-JSON-ESCAPED-HOLD (WA-CNT-7:1)
+             END-IF
+             ADD 1                        TO WA-CNT-6
+                                             WA-CNT-7
+           END-PERFORM.
+
+       ESCAPE-JSON-PAYLOAD-EXIT.
+           EXIT.
+
 
        S900-000-ERROR SECTION.
       *
