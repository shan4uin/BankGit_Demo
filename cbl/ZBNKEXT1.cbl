@@ -1,588 +1,1119 @@
-000100*****************************************************************
-000200*                                                               *
-000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
-000400*   This demonstration program is provided for use by users     *
-000500*   of Micro Focus products and may be used, modified and       *
-000600*   distributed as part of your application provided that       *
-000700*   you properly acknowledge the copyright of Micro Focus       *
-000800*   in this material.                                           *
-000900*                                                               *
-001000*****************************************************************
-001100
-001200*****************************************************************
-001300* Prgram:      ZBNKEXT1.CBL                                     *
-001400* Function:    Extract data to print bank statements            *
-001500*****************************************************************
-001600 IDENTIFICATION DIVISION.
-001700 PROGRAM-ID.
-001800     ZBNKEXT1.
-001900 DATE-WRITTEN.
-002000     September 2002.
-002100 DATE-COMPILED.
-002200     Today.
-002300 ENVIRONMENT DIVISION.
-002400 INPUT-OUTPUT   SECTION.
-002500   FILE-CONTROL.
-002600     SELECT EXTRACT-FILE
-002700            ASSIGN       TO EXTRACT
-002800            ORGANIZATION IS SEQUENTIAL
-002900            ACCESS MODE  IS SEQUENTIAL
-003000            FILE STATUS  IS WS-EXTRACT-STATUS.
-003100
-003200 DATA DIVISION.
-003300 FILE SECTION.
-003400 FD  EXTRACT-FILE
-003500     RECORDING MODE IS V
-003600     RECORD CONTAINS 66 TO 95 CHARACTERS.
-003700 COPY CBANKXT1.
-003800
-003900 WORKING-STORAGE SECTION.
-004000 COPY CTIMERD.
-004100
-004200 01  WS-MISC-STORAGE.
-004300   05  WS-PROGRAM-ID                         PIC X(8)
-004400       VALUE 'ZBNKEXT1'.
-004500   05  WS-EXTRACT-STATUS.
-004600     10  WS-EXTRACT-STAT1                    PIC X(1).
-004700     10  WS-EXTRACT-STAT2                    PIC X(1).
-004800
-004900   05  WS-IO-STATUS.
-005000     10  WS-IO-STAT1                         PIC X(1).
-005100     10  WS-IO-STAT2                         PIC X(1).
-005200
-005300   05  WS-TWO-BYTES.
-005400     10  WS-TWO-BYTES-LEFT                   PIC X(1).
-005500     10  WS-TWO-BYTES-RIGHT                  PIC X(1).
-005600   05 WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES
-005700                                             PIC 9(1) COMP.
-005800
-005900   05  WS-RECORD-COUNTER1                    PIC 9(5)
-006000       VALUE ZERO.
-006100   05  WS-RECORD-COUNTER2                    PIC 9(5)
-006200       VALUE ZERO.
-006300
-006400   05  WS-LAST-PID                           PIC X(5)
-006500       VALUE LOW-VALUES.
-006600
-006700 01  WS-ZBNKRPC1-FIELDS.
-006800   05  WS-ZBNKRPC1-REQUESTED                 PIC X(1)
-006900       VALUE LOW-VALUES.
-007000     88  RPC-REQUESTED                       VALUE 'Y'.
-007100   05  WS-ZBNKRPC1-PGM                       PIC X(8)
-007200       VALUE SPACES.
-007300   05  WS-ZBNKRPC1-IND                       PIC X(1)
-007400       VALUE LOW-VALUES.
-007500   05  WS-ZBNKRPC1-DATA.
-007600     10  WS-ZBNKRPC1-DATA-PT1                PIC X(80).
-007700     10  WS-ZBNKRPC1-DATA-PT2                PIC X(80).
-007800
-007900 01  WS-DATA-REPOSITORY.
-008000   05  WS-DATA-ACCESS                        PIC X(3).
-008100     88  DATA-ACCESS-DLI                     VALUE 'DLI'.
-008200     88  DATA-ACCESS-SQL                     VALUE 'SQL'.
-008300     88  DATA-ACCESS-VSM                     VALUE 'VSM'.
-008400   05  WS-DATA-ACCESS-SQL-TYPE               PIC X(3).
-008500     88  SQL-ACCESS-DB2                      VALUE 'DB2'.
-008600     88  SQL-ACCESS-XDB                      VALUE 'XDB'.
-008700
-008800 01  WS-CONSOLE-MESSAGE                      PIC X(60).
-008900
-009000 01  WS-EXEC-PARM.
-009100   05  WS-EXEC-PARM-LL                       PIC S9(4) COMP.
-009200   05  WS-EXEC-PARM-DATA                     PIC X(12).
-009300
-009400 01  WS-PARM-PTR                             POINTER.
-009500 01  WS-PARM-PTR-NUM REDEFINES WS-PARM-PTR   PIC X(4) COMP-5.
-009600
-009700 01  WS-COMMAREA.
-009800 COPY CIOFUNCS.
-009900 COPY CBANKD51.
-010000 COPY CBANKD52.
-010100
-010200 COPY CABENDD.
-010300
-010400 COPY CIMSCONS.
-010500
-010600 COPY CIMSAIB.
-010700
-010800 01  WS-ENV-AREA                             PIC X(200).
-010900 01  WS-ENV-AREA-R REDEFINES WS-ENV-AREA.
-011000   05  WS-ENVIRON-DATA                       PIC X(100).
-011100   05  WS-ENV-DATA REDEFINES WS-ENVIRON-DATA.
-011200     10  WS-ENV-ID                           PIC X(8).
-011300     10  WS-ENV-REL                          PIC X(4).
-011400     10  WS-ENV-CTLTYPE                      PIC X(8).
-011500     10  WS-ENV-APPTYPE                      PIC X(8).
-011600     10  WS-ENV-RGNID                        PIC X(4).
-011700     10  WS-ENV-APPNAME                      PIC X(8).
-011800     10  WS-ENV-PSBNAME                      PIC X(8).
-011900     10  WS-ENV-TRNNAME                      PIC X(8).
-012000     10  WS-ENV-UID                          PIC X(8).
-012100     10  WS-ENV-GRPNAME                      PIC X(8).
-012200     10  WS-ENV-STATUS                       PIC X(4).
-012300     10  WS-ENV-RECTOK                       POINTER.
-012400     10  WS-ENV-ADDRPRM                      POINTER.
-012500     10  WS-ENV-SHRQ                         PIC X(4).
-012600     10  WS-ENV-UADS                         PIC X(8).
-012700     10  WS-ENV-UIND                         PIC X(4).
-012800   05  WS-RECOVER-TOKEN                      PIC X(18).
-012900
-013000 LINKAGE SECTION.
-013100 01  LK-EXEC-PARM.
-013200   05  LK-EXEC-PARM-LL                       PIC S9(4) COMP.
-013300   05  LK-EXEC-PARM-DATA                     PIC X(32).
-013400
-013500 PROCEDURE DIVISION USING LK-EXEC-PARM.
-013600*****************************************************************
-013700* Perform RUN-TIME to initialse time and display start time     *
-013800*****************************************************************
-013900     PERFORM RUN-TIME.
-014000
-016800
-016900*****************************************************************
-017000* EXEC-CARD processing is slightly different from normal MVS    *
-017100* processing in that we check the pointer (or address) of the   *
-017200* parm area first. This is so that we can migrate it to         *
-017300* distributed (Windows/Unix) environment wihout change.         *
-017400*****************************************************************
-017500     MOVE ZEROES TO WS-EXEC-PARM-LL.
-017600     MOVE SPACES TO WS-EXEC-PARM-DATA.
-017700
-017800     SET WS-PARM-PTR TO ADDRESS OF LK-EXEC-PARM.
-017900     IF WS-PARM-PTR-NUM IS NOT EQUAL TO ZEROS
-018000        MOVE LK-EXEC-PARM-LL TO WS-EXEC-PARM-LL
-018100        IF WS-EXEC-PARM-LL IS GREATER THAN
-018200             LENGTH OF WS-EXEC-PARM-DATA
-018300           MOVE LENGTH OF WS-EXEC-PARM-DATA TO WS-EXEC-PARM-LL
-018400        END-IF
-018500        IF WS-EXEC-PARM-LL IS GREATER THAN ZERO
-018600           MOVE LK-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
-018700             TO WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
-018800        END-IF
-018900     END-IF.
-019000
-019100     IF WS-EXEC-PARM-LL IS EQUAL TO ZERO
-019200        MOVE 'No exec card parm present'
-019300          TO WS-CONSOLE-MESSAGE
-019400        PERFORM DISPLAY-CONSOLE-MESSAGE
-019500        MOVE '  Selecting all records'
-019600          TO WS-CONSOLE-MESSAGE
-019700        PERFORM DISPLAY-CONSOLE-MESSAGE
-019800        MOVE 3 TO WS-EXEC-PARM-LL
-019900        MOVE 'ALL' TO WS-EXEC-PARM-DATA
-020000     ELSE
-020100       MOVE SPACES TO WS-CONSOLE-MESSAGE
-020200       STRING 'Exec parm is "' DELIMITED BY SIZE
-020300              WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
-020400                DELIMITED BY SIZE
-020500              '"' DELIMITED BY SIZE
-020600         INTO WS-CONSOLE-MESSAGE
-020700       PERFORM DISPLAY-CONSOLE-MESSAGE
-020800       MOVE SPACES TO WS-CONSOLE-MESSAGE
-020900       STRING '  Selecting records for ' DELIMITED BY SIZE
-021000              WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
-021100                DELIMITED BY SIZE
-021200              ' only' DELIMITED BY SIZE
-021300         INTO WS-CONSOLE-MESSAGE
-021400       PERFORM DISPLAY-CONSOLE-MESSAGE
-021500     END-IF.
-021600     INSPECT WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
-021700       CONVERTING 'abcdefghijklmnopqrstuvwxyz'
-021800               TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
-021900
-022000*****************************************************************
-022100* Check to see if we want to demonstrate MFE calling a module   *
-022200* that resides on the mainframe.                                *
-022300*****************************************************************
-022400     IF RPC-REQUESTED
-022500        PERFORM RPC-PROCESS
-022600     END-IF.
-022700
-022800*****************************************************************
-022900* Open our output file                                          *
-023000*****************************************************************
-023100     PERFORM EXTRACT-OPEN.
-023200
-023300*****************************************************************
-023400* Open the customer details input then read the data and create *
-023500* output records as appropriate.                                *
-023600*****************************************************************
-023700     PERFORM SOURCE1-OPEN.
-023800     PERFORM UNTIL IO-REQUEST-STATUS-EOF
-023900       IF NOT IO-REQUEST-STATUS-EOF
-024000          PERFORM SOURCE1-READ
-024100          IF IO-REQUEST-STATUS-OK
-024200             ADD 1 TO WS-RECORD-COUNTER1
-024300             IF WS-RECORD-COUNTER1 IS LESS THAN 6
-024400                MOVE WS-COMMAREA TO WS-CONSOLE-MESSAGE
-024500                PERFORM DISPLAY-CONSOLE-MESSAGE
-024600             ELSE
-024700                IF WS-RECORD-COUNTER2 IS EQUAL TO 6
-024800                   MOVE 'Suppressing record display...'
-024900                      TO WS-CONSOLE-MESSAGE
-025000                   PERFORM DISPLAY-CONSOLE-MESSAGE
-025100                END-IF
-025200             END-IF
-025300
-025400             IF CD51O-PID IS NOT EQUAL TO WS-LAST-PID
-025500                MOVE SPACES TO BANKXT01-REC0
-025600                MOVE '0' TO BANKXT01-0-TYPE
-025700                MOVE CD51O-PID TO BANKXT01-1-PID
-025800                MOVE CD51O-NAME TO BANKXT01-0-NAME
-025900                MOVE CD51O-EMAIL TO BANKXT01-0-EMAIL
-026000                PERFORM EXTRACT-PUT
-026100                MOVE SPACES TO BANKXT01-REC1
-026200                MOVE '1' TO BANKXT01-1-TYPE
-026300                MOVE CD51O-PID TO BANKXT01-1-PID
-026400                MOVE CD51O-NAME TO BANKXT01-1-NAME
-026500                MOVE CD51O-ADDR1 TO BANKXT01-1-ADDR1
-026600                MOVE CD51O-ADDR2 TO BANKXT01-1-ADDR2
-026700                MOVE CD51O-STATE TO BANKXT01-1-STATE
-026800                MOVE CD51O-CNTRY TO BANKXT01-1-CNTRY
-026900                MOVE CD51O-POST-CODE TO BANKXT01-1-PST-CDE
-027000                PERFORM EXTRACT-PUT
-027100                MOVE CD51O-PID TO WS-LAST-PID
-027200             END-IF
-027300             MOVE SPACES TO BANKXT01-REC2
-027400             MOVE '2' TO BANKXT01-2-TYPE
-027500             MOVE CD51O-PID TO BANKXT01-2-PID
-027600             MOVE CD51O-ACC-NO TO BANKXT01-2-ACC-NO
-027700             MOVE CD51O-ACC-DESC TO BANKXT01-2-ACC-DESC
-027800             MOVE CD51O-ACC-CURR-BAL TO BANKXT01-2-ACC-CURR-BAL
-027900             MOVE CD51O-ACC-LAST-STMT-DTE
-028000               TO BANKXT01-2-ACC-LAST-STMT-DTE
-028100             MOVE CD51O-ACC-LAST-STMT-BAL
-028200               TO BANKXT01-2-ACC-LAST-STMT-BAL
-028300             PERFORM EXTRACT-PUT
-028400          END-IF
-028500       END-IF
-028600     END-PERFORM.
-028700     PERFORM SOURCE1-CLOSE.
-028800
-028900*****************************************************************
-029000* Open the transactions details file then read the data and     *
-029100* create output records as appropriate.                         *
-029200*****************************************************************
-029300     PERFORM SOURCE2-OPEN.
-029400     PERFORM UNTIL IO-REQUEST-STATUS-EOF
-029500       IF NOT IO-REQUEST-STATUS-EOF
-029600          PERFORM SOURCE2-READ
-029700          IF IO-REQUEST-STATUS-OK
-029800             ADD 1 TO WS-RECORD-COUNTER2
-029900             IF WS-RECORD-COUNTER2 IS LESS THAN 6
-030000                MOVE WS-COMMAREA TO WS-CONSOLE-MESSAGE
-030100                PERFORM DISPLAY-CONSOLE-MESSAGE
-030200             ELSE
-030300                IF WS-RECORD-COUNTER2 IS EQUAL TO 6
-030400                   MOVE 'Suppressing record display...'
-030500                      TO WS-CONSOLE-MESSAGE
-030600                   PERFORM DISPLAY-CONSOLE-MESSAGE
-030700                END-IF
-030800             END-IF
-030900
-031000             MOVE SPACES TO BANKXT01-REC3
-031100             MOVE '3' TO BANKXT01-3-TYPE
-031200             MOVE CD52O-PID TO BANKXT01-3-PID
-031300             MOVE CD52O-ACC-NO TO BANKXT01-2-ACC-NO
-031400             MOVE CD52O-AMOUNT TO BANKXT01-3-AMOUNT
-031500             MOVE CD52O-TIMESTAMP TO BANKXT01-3-TIMESTAMP
-031600             MOVE CD52O-DESC TO BANKXT01-3-DESC
-031700             PERFORM EXTRACT-PUT
-031800          END-IF
-031900       END-IF
-032000     END-PERFORM.
-032100     PERFORM SOURCE2-CLOSE.
-032200
-032300*****************************************************************
-032400* Close our output file                                         *
-032500*****************************************************************
-032600     PERFORM EXTRACT-CLOSE.
-032700
-032800*****************************************************************
-032900* Display messages to show what we created                      *
-033000*****************************************************************
-033100     MOVE 'SOURCE data has been extracted'
-033200       TO WS-CONSOLE-MESSAGE.
-033300     PERFORM DISPLAY-CONSOLE-MESSAGE.
-033400     MOVE SPACES TO WS-CONSOLE-MESSAGE.
-033500     STRING WS-RECORD-COUNTER1 DELIMITED BY SIZE
-033600            ' from SOURCE1 (Customer details)'
-033700              DELIMITED BY SIZE
-033800       INTO WS-CONSOLE-MESSAGE.
-033900     PERFORM DISPLAY-CONSOLE-MESSAGE.
-034000     MOVE SPACES TO WS-CONSOLE-MESSAGE.
-034100     STRING WS-RECORD-COUNTER2 DELIMITED BY SIZE
-034200            ' from SOURCE2 (Transactions)'
-034300              DELIMITED BY SIZE
-034400       INTO WS-CONSOLE-MESSAGE.
-034500     PERFORM DISPLAY-CONSOLE-MESSAGE.
-034600     MOVE 'End Of Job'
-034700       TO WS-CONSOLE-MESSAGE.
-034800     PERFORM DISPLAY-CONSOLE-MESSAGE.
-034900
-035000*****************************************************************
-035100* Perform RUN-TIME to calculate run time and display end time   *
-035200*****************************************************************
-035300     PERFORM RUN-TIME.
-035400
-035500*****************************************************************
-035600* Step return code and return                                   *
-035700*****************************************************************
-035800     MOVE 0 TO RETURN-CODE.
-035900
-036000     GOBACK.
-036100
-036200*****************************************************************
-036300* Open the source file                                          *
-036400*****************************************************************
-036500 SOURCE1-OPEN.
-036600     MOVE SPACES TO WS-COMMAREA.
-036700     MOVE WS-EXEC-PARM-DATA TO CD51I-PID.
-036800     SET IO-REQUEST-FUNCTION-OPEN TO TRUE.
-036900     CALL 'DBANK51P' USING WS-COMMAREA.
-037000     IF IO-REQUEST-STATUS-OK
-037100        MOVE 'SOURCE1 (Customer details) file opened OK'
-037200          TO WS-CONSOLE-MESSAGE
-037300        PERFORM DISPLAY-CONSOLE-MESSAGE
-037400     ELSE
-037500        MOVE 'SOURCE1 (Customer details) file open failure...'
-037600          TO WS-CONSOLE-MESSAGE
-037700        PERFORM DISPLAY-CONSOLE-MESSAGE
-037800        PERFORM ABORT-PROGRAM
-037900        END-IF.
-038000 SOURCE2-OPEN.
-038100     MOVE SPACES TO WS-COMMAREA.
-038200     MOVE WS-EXEC-PARM-DATA TO CD52I-PID.
-038300     SET IO-REQUEST-FUNCTION-OPEN TO TRUE.
-038400     CALL 'DBANK52P' USING WS-COMMAREA.
-038500     IF IO-REQUEST-STATUS-OK
-038600        MOVE 'SOURCE2 (Transactions) file opened OK'
-038700          TO WS-CONSOLE-MESSAGE
-038800        PERFORM DISPLAY-CONSOLE-MESSAGE
-038900     ELSE
-039000        MOVE 'SOURCE2 (Transactions) file open failure...'
-039100          TO WS-CONSOLE-MESSAGE
-039200        PERFORM DISPLAY-CONSOLE-MESSAGE
-039300        PERFORM ABORT-PROGRAM
-039400        END-IF.
-039500
-039600*****************************************************************
-039700* Read a record from the source file                            *
-039800*****************************************************************
-039900 SOURCE1-READ.
-040000     MOVE SPACES TO WS-COMMAREA.
-040100     MOVE WS-EXEC-PARM-DATA TO CD51I-PID.
-040200     SET IO-REQUEST-FUNCTION-READ TO TRUE.
-040300     CALL 'DBANK51P' USING WS-COMMAREA.
-040400     IF IO-REQUEST-STATUS-ERROR
-040500        MOVE 'SOURCE1 (Customer details) Error reading file ...'
-040600          TO WS-CONSOLE-MESSAGE
-040700         PERFORM DISPLAY-CONSOLE-MESSAGE
-040800         PERFORM ABORT-PROGRAM
-040900     END-IF.
-041000 SOURCE2-READ.
-041100     MOVE SPACES TO WS-COMMAREA.
-041200     MOVE WS-EXEC-PARM-DATA TO CD52I-PID.
-041300     SET IO-REQUEST-FUNCTION-READ TO TRUE.
-041400     CALL 'DBANK52P' USING WS-COMMAREA.
-041500     IF IO-REQUEST-STATUS-ERROR
-041600        MOVE 'SOURCE2 (Transactions) Error reading file ...'
-041700          TO WS-CONSOLE-MESSAGE
-041800         PERFORM DISPLAY-CONSOLE-MESSAGE
-041900         PERFORM ABORT-PROGRAM
-042000     END-IF.
-042100
-042200*****************************************************************
-042300* Close the source file.                                        *
-042400*****************************************************************
-042500 SOURCE1-CLOSE.
-042600     MOVE SPACES TO WS-COMMAREA.
-042700     MOVE WS-EXEC-PARM-DATA TO CD51I-PID.
-042800     SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.
-042900     CALL 'DBANK51P' USING WS-COMMAREA.
-043000     IF IO-REQUEST-STATUS-ERROR
-043100        MOVE 'SOURCE1 (Customer details) Error closing file ...'
-043200          TO WS-CONSOLE-MESSAGE
-043300         PERFORM DISPLAY-CONSOLE-MESSAGE
-043400         PERFORM ABORT-PROGRAM
-043500     END-IF.
-043600 SOURCE2-CLOSE.
-043700     MOVE SPACES TO WS-COMMAREA.
-043800     MOVE WS-EXEC-PARM-DATA TO CD52I-PID.
-043900     SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.
-044000     CALL 'DBANK52P' USING WS-COMMAREA.
-044100     IF IO-REQUEST-STATUS-ERROR
-044200        MOVE 'SOURCE2 (Transactions) Error closing file ...'
-044300          TO WS-CONSOLE-MESSAGE
-044400         PERFORM DISPLAY-CONSOLE-MESSAGE
-044500         PERFORM ABORT-PROGRAM
-044600     END-IF.
-044700
-044800*****************************************************************
-044900* Open the seqential extract file as output                     *
-045000*****************************************************************
-045100 EXTRACT-OPEN.
-045200     OPEN OUTPUT EXTRACT-FILE.
-045300     IF WS-EXTRACT-STATUS = '00'
-045400        MOVE 'EXTRACT file opened OK'
-045500          TO WS-CONSOLE-MESSAGE
-045600        PERFORM DISPLAY-CONSOLE-MESSAGE
-045700     ELSE
-045800        MOVE 'EXTRACT file open failure...'
-045900          TO WS-CONSOLE-MESSAGE
-046000        PERFORM DISPLAY-CONSOLE-MESSAGE
-046100        MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS
-046200        PERFORM DISPLAY-IO-STATUS
-046300        PERFORM ABORT-PROGRAM
-046400        END-IF.
-046500
-046600*****************************************************************
-046700* Write a record to the squential file                          *
-046800*****************************************************************
-046900 EXTRACT-PUT.
-047000     IF BANKXT01-1-TYPE IS EQUAL TO '0'
-047100        WRITE BANKXT01-REC0
-047200     END-IF.
-047300     IF BANKXT01-1-TYPE IS EQUAL TO '1'
-047400        WRITE BANKXT01-REC1
-047500     END-IF.
-047600     IF BANKXT01-2-TYPE IS EQUAL TO '2'
-047700        WRITE BANKXT01-REC2
-047800     END-IF.
-047900     IF BANKXT01-3-TYPE IS EQUAL TO '3'
-048000        WRITE BANKXT01-REC3
-048100     END-IF.
-048200     IF WS-EXTRACT-STATUS NOT = '00'
-048300        MOVE 'EXTRACT Error Writing file ...'
-048400          TO WS-CONSOLE-MESSAGE
-048500        PERFORM DISPLAY-CONSOLE-MESSAGE
-048600        MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS
-048700        PERFORM DISPLAY-IO-STATUS
-048800        PERFORM ABORT-PROGRAM
-048900     END-IF.
-049000
-049100*****************************************************************
-049200* Close the seqential extract file                              *
-049300*****************************************************************
-049400 EXTRACT-CLOSE.
-049500     CLOSE EXTRACT-FILE.
-049600     IF WS-EXTRACT-STATUS = '00'
-049700        MOVE 'EXTRACT file closed OK'
-049800          TO WS-CONSOLE-MESSAGE
-049900        PERFORM DISPLAY-CONSOLE-MESSAGE
-050000     ELSE
-050100        MOVE 'EXTRACT file close failure...'
-050200          TO WS-CONSOLE-MESSAGE
-050300        PERFORM DISPLAY-CONSOLE-MESSAGE
-050400        MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS
-050500        PERFORM DISPLAY-IO-STATUS
-050600        PERFORM ABORT-PROGRAM
-050700     END-IF.
-050800
-050900*****************************************************************
-051000* Display the file status bytes. This routine will display as   *
-051100* two digits if the full two byte file status is numeric. If    *
-051200* second byte is non-numeric then it will be treated as a       *
-051300* binary number.                                                *
-051400*****************************************************************
-051500 DISPLAY-IO-STATUS.
-051600     IF WS-IO-STATUS NUMERIC
-051700        MOVE SPACE TO WS-CONSOLE-MESSAGE
-051800        STRING 'File status -' DELIMITED BY SIZE
-051900               WS-IO-STATUS DELIMITED BY SIZE
-052000          INTO WS-CONSOLE-MESSAGE
-052100        PERFORM DISPLAY-CONSOLE-MESSAGE
-052200     ELSE
-052300        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY
-052400        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT
-052500        MOVE SPACE TO WS-CONSOLE-MESSAGE
-052600        STRING 'File status -' DELIMITED BY SIZE
-052700               WS-IO-STAT1 DELIMITED BY SIZE
-052800               '/' DELIMITED BY SIZE
-052900               WS-TWO-BYTES DELIMITED BY SIZE
-053000          INTO WS-CONSOLE-MESSAGE
-053100        PERFORM DISPLAY-CONSOLE-MESSAGE
-053200     END-IF.
-053300
-053400*****************************************************************
-053500* 'ABORT' the program.                                          *
-053600* Post a message to the console and issue a STOP RUN            *
-053700*****************************************************************
-053800 ABORT-PROGRAM.
-053900     IF WS-CONSOLE-MESSAGE NOT = SPACES
-054000        PERFORM DISPLAY-CONSOLE-MESSAGE
-054100     END-IF.
-054200     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.
-054300     PERFORM DISPLAY-CONSOLE-MESSAGE.
-054400     MOVE 16 TO RETURN-CODE.
-054500     GOBACK.
-054600
-054700*****************************************************************
-054800* This process will attempt to call a small module which is     *
-054900* meant toreside on th emainframe                               *
-055000*****************************************************************
-055100 RPC-PROCESS.
-055200     MOVE '0' TO WS-ZBNKRPC1-IND.
-055300     MOVE LOW-VALUES TO WS-ZBNKRPC1-DATA-PT1.
-055400     MOVE HIGH-VALUES TO WS-ZBNKRPC1-DATA-PT2.
-055500     MOVE 'ZBNKRPC1' TO WS-ZBNKRPC1-PGM.
-055600     CALL WS-ZBNKRPC1-PGM USING WS-ZBNKRPC1-DATA
-055700       ON EXCEPTION
-055800         MOVE '1' TO WS-ZBNKRPC1-IND
-055900     END-CALL.
-056000     IF WS-ZBNKRPC1-IND IS EQUAL TO '1'
-056100        MOVE 'Call to ZBNKRPC1 failed. Program not found.'
-056200          TO WS-CONSOLE-MESSAGE
-056300        PERFORM DISPLAY-CONSOLE-MESSAGE
-056400     ELSE
-056500        IF WS-ZBNKRPC1-DATA-PT1 IS EQUAL TO LOW-VALUES AND
-056600           WS-ZBNKRPC1-DATA-PT2 IS EQUAL TO HIGH-VALUES
-056700           MOVE 'Call to ZBNKRPC1 was to a stub program.'
-056800             TO WS-CONSOLE-MESSAGE
-056900           PERFORM DISPLAY-CONSOLE-MESSAGE
-057000           MOVE 'Passed data area was unchanged.'
-057100             TO WS-CONSOLE-MESSAGE
-057200           PERFORM DISPLAY-CONSOLE-MESSAGE
-057300        ELSE
-057400           MOVE WS-ZBNKRPC1-DATA-PT1 TO WS-CONSOLE-MESSAGE
-057500           PERFORM DISPLAY-CONSOLE-MESSAGE
-057600           MOVE WS-ZBNKRPC1-DATA-PT2 TO WS-CONSOLE-MESSAGE
-057700           PERFORM DISPLAY-CONSOLE-MESSAGE
-057800        END-IF
-057900     END-IF.
-058000
-058100*****************************************************************
-058200* Display CONSOLE messages...                                   *
-058300*****************************************************************
-058400 DISPLAY-CONSOLE-MESSAGE.
-058500     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.
-058600     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE
-058700       UPON CONSOLE.
-058800     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.
-058900
-059000*COPY CTIMERP.
-001500 RUN-TIME.
-001600     IF TIMER-START IS EQUAL TO ZERO
-001700        ACCEPT TIMER-START FROM TIME
-001800        MOVE 'Timer started' TO WS-CONSOLE-MESSAGE
-001900        PERFORM DISPLAY-CONSOLE-MESSAGE
-002000     ELSE
-002100        ACCEPT TIMER-END FROM TIME
-002200        MOVE 'Timer stopped' TO WS-CONSOLE-MESSAGE
-002300        PERFORM DISPLAY-CONSOLE-MESSAGE
-002400        COMPUTE TIMER-ELAPSED =
-002500                  ((TIMER-END-HH * 60 * 60 * 100) +
-002600                   (TIMER-END-MM * 60 * 100) +
-002700                   (TIMER-END-SS * 100) +
-002800                    TIMER-END-DD) -
-002900                  ((TIMER-START-HH * 60 * 60 * 100) +
-003000                   (TIMER-START-MM * 60 * 100) +
-003100                   (TIMER-START-SS * 100) +
-003200                    TIMER-START-DD)
-003300        MOVE TIMER-ELAPSED-R TO TIMER-RUN-TIME-ELAPSED
-003400        MOVE TIMER-RUN-TIME TO WS-CONSOLE-MESSAGE
-003500        PERFORM DISPLAY-CONSOLE-MESSAGE
-003600     END-IF.
-003700
-059100
-059200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Prgram:      ZBNKEXT1.CBL                                     *
+001400* Function:    Extract data to print bank statements            *
+001500*****************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID.
+001800     ZBNKEXT1.
+001900 DATE-WRITTEN.
+002000     September 2002.
+002100 DATE-COMPILED.
+002200     Today.
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT   SECTION.
+002500   FILE-CONTROL.
+002600     SELECT EXTRACT-FILE
+002700            ASSIGN       TO EXTRACT
+002800            ORGANIZATION IS SEQUENTIAL
+002900            ACCESS MODE  IS SEQUENTIAL
+003000            FILE STATUS  IS WS-EXTRACT-STATUS.
+003010
+003020     SELECT CHECKPOINT-FILE
+003030            ASSIGN       TO CHKPT02
+003040            ORGANIZATION IS SEQUENTIAL
+003050            ACCESS MODE  IS SEQUENTIAL
+003060            FILE STATUS  IS WS-CHKPT-STATUS.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  EXTRACT-FILE
+003500     RECORDING MODE IS V
+003600     RECORD CONTAINS 66 TO 95 CHARACTERS.
+003700 COPY CBANKXT1.
+003710
+003720*****************************************************************
+003730* Checkpoint file for SOURCE2 (transactions) restart. A record  *
+003740* is written every WS-CHKPT-INTERVAL transactions carrying the  *
+003750* key of the last transaction extracted and the record count so *
+003760* far, plus a final record marked complete when the run ends    *
+003770* normally. A subsequent run reads the last record on this file *
+003780* to decide whether it is starting fresh or resuming after an   *
+003790* abend.                                                        *
+003800*****************************************************************
+003810 FD  CHECKPOINT-FILE
+003820     RECORD CONTAINS 47 CHARACTERS.
+003830 01  CHECKPOINT-RECORD.
+003840   05  CHKPT-PID                             PIC X(5).
+003850   05  CHKPT-ACC-NO                          PIC X(10).
+003860   05  CHKPT-TIMESTAMP                       PIC X(26).
+003870   05  CHKPT-COUNTER2                        PIC 9(5).
+003880   05  CHKPT-STATUS                          PIC X(1).
+003890     88  CHKPT-STATUS-INFLIGHT                VALUE 'I'.
+003900     88  CHKPT-STATUS-COMPLETE                VALUE 'C'.
+003800
+003900 WORKING-STORAGE SECTION.
+004000 COPY CTIMERD.
+004100
+004200 01  WS-MISC-STORAGE.
+004300   05  WS-PROGRAM-ID                         PIC X(8)
+004400       VALUE 'ZBNKEXT1'.
+004510   05  WS-CHKPT-STATUS.
+004520     10  WS-CHKPT-STAT1                      PIC X(1).
+004530     10  WS-CHKPT-STAT2                      PIC X(1).
+004540
+004500   05  WS-EXTRACT-STATUS.
+004600     10  WS-EXTRACT-STAT1                    PIC X(1).
+004700     10  WS-EXTRACT-STAT2                    PIC X(1).
+004800
+004900   05  WS-IO-STATUS.
+005000     10  WS-IO-STAT1                         PIC X(1).
+005100     10  WS-IO-STAT2                         PIC X(1).
+005200
+005300   05  WS-TWO-BYTES.
+005400     10  WS-TWO-BYTES-LEFT                   PIC X(1).
+005500     10  WS-TWO-BYTES-RIGHT                  PIC X(1).
+005600   05 WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES
+005700                                             PIC 9(1) COMP.
+005800
+005900   05  WS-RECORD-COUNTER1                    PIC 9(5)
+006000       VALUE ZERO.
+006100   05  WS-RECORD-COUNTER2                    PIC 9(5)
+006200       VALUE ZERO.
+006300
+006400   05  WS-LAST-PID                           PIC X(5)
+006500       VALUE LOW-VALUES.
+006510   05  WS-LAST-PID2                          PIC X(5)
+006520       VALUE LOW-VALUES.
+006530   05  WS-CUST-ACCT-COUNT                    PIC 9(5)
+006540       VALUE ZERO.
+006550   05  WS-CUST-AMOUNT-TOTAL                  PIC S9(9)V99
+006560       VALUE ZERO.
+006600
+006610*****************************************************************
+006620* Small in-memory table remembering how many account records   *
+006630* each customer had in the SOURCE1 pass, so the SOURCE2 pass    *
+006640* can carry the account count on the type '4' trailer record   *
+006650* alongside the transaction total it accumulates itself.       *
+006660*****************************************************************
+006670 01  WS-CUST-TOTALS.
+006680   05  WS-CUST-TOTALS-CNT                    PIC 9(5)
+006690       VALUE ZERO.
+006695   05  WS-CUST-TOTALS-STORED-CNT             PIC 9(5)
+006696       VALUE ZERO.
+006700   05  WS-CUST-TOTALS-TBL OCCURS 2000 TIMES.
+006710     10  WS-CUST-TOTALS-PID                  PIC X(5).
+006720     10  WS-CUST-TOTALS-ACCTS                PIC 9(5).
+006721     10  WS-CUST-TOTALS-TRLR-SW              PIC X(1)
+006722         VALUE 'N'.
+006723       88  CUST-TOTALS-TRLR-WRITTEN           VALUE 'Y'.
+006730   05  WS-CUST-TOTALS-IX                     PIC 9(5).
+006731   05  WS-CUST-TOTALS-ACCTS-HOLD             PIC 9(5)
+006732       VALUE ZERO.
+006733   05  WS-CUST-FOUND-SW                      PIC X(1)
+006734       VALUE 'N'.
+006735     88  CUST-TOTALS-FOUND                   VALUE 'Y'.
+006740
+006741*****************************************************************
+006742* Restart data for the SOURCE2 checkpoint/restart function.      *
+006743* WS-RESTART-KEY holds the key of the last transaction extracted *
+006744* by a prior run that did not complete; WS-CURRENT-KEY is built  *
+006745* from each transaction as it is read so the two can be compared*
+006746* to decide whether the transaction was already extracted.      *
+006747*****************************************************************
+006748 01  WS-CHKPT-INTERVAL                        PIC 9(5) VALUE 100.
+006749
+006750 01  WS-RESTART-FOUND-SW                      PIC X(1)
+006751     VALUE 'N'.
+006752   88  RESTART-CHECKPOINT-FOUND                VALUE 'Y'.
+006753
+006754 01  WS-RESTART-KEY.
+006755   05  WS-RESTART-PID                         PIC X(5).
+006756   05  WS-RESTART-ACC-NO                      PIC X(10).
+006757   05  WS-RESTART-TIMESTAMP                   PIC X(26).
+006758 01  WS-RESTART-COUNTER2                      PIC 9(5).
+006759
+006760 01  WS-CURRENT-KEY.
+006761   05  WS-CURRENT-KEY-PID                     PIC X(5).
+006762   05  WS-CURRENT-KEY-ACC-NO                  PIC X(10).
+006763   05  WS-CURRENT-KEY-TIMESTAMP               PIC X(26).
+006764
+006765 01  WS-SKIP-RECORD-SW                        PIC X(1)
+006766     VALUE 'N'.
+006767   88  SKIP-ALREADY-EXTRACTED                  VALUE 'Y'.
+006768
+006769 01  WS-CHKPT-QUOTIENT                        PIC 9(5).
+006770 01  WS-CHKPT-REMAINDER                       PIC 9(5).
+006771
+006772*****************************************************************
+006773* How many records of each source are echoed to the console     *
+006774* before display is suppressed. WS-DISPLAY-SUPPRESS-AT is one    *
+006775* more than the threshold - the record count at which the        *
+006776* "Suppressing record display..." message itself is issued.      *
+006777*****************************************************************
+006778 01  WS-DISPLAY-THRESHOLD                     PIC 9(3) VALUE 5.
+006779 01  WS-DISPLAY-SUPPRESS-AT                    PIC 9(3) VALUE 6.
+006780
+006781 01  WS-DISP-KEYWORD-AT                       PIC 9(2) VALUE ZERO.
+006782 01  WS-DISP-SCAN-IX                          PIC 9(2).
+006783 01  WS-DISP-ONE-CHAR                         PIC X(1).
+006784 01  WS-DISP-ONE-DIGIT REDEFINES WS-DISP-ONE-CHAR
+006785                                              PIC 9(1).
+006768
+006700 01  WS-ZBNKRPC1-FIELDS.
+006800   05  WS-ZBNKRPC1-REQUESTED                 PIC X(1)
+006900       VALUE LOW-VALUES.
+007000     88  RPC-REQUESTED                       VALUE 'Y'.
+007100   05  WS-ZBNKRPC1-PGM                       PIC X(8)
+007200       VALUE SPACES.
+007300   05  WS-ZBNKRPC1-IND                       PIC X(1)
+007400       VALUE LOW-VALUES.
+007500   05  WS-ZBNKRPC1-DATA.
+007600     10  WS-ZBNKRPC1-DATA-PT1                PIC X(80).
+007700     10  WS-ZBNKRPC1-DATA-PT2                PIC X(80).
+007800
+007900 01  WS-DATA-REPOSITORY.
+008000   05  WS-DATA-ACCESS                        PIC X(3).
+008100     88  DATA-ACCESS-DLI                     VALUE 'DLI'.
+008200     88  DATA-ACCESS-SQL                     VALUE 'SQL'.
+008300     88  DATA-ACCESS-VSM                     VALUE 'VSM'.
+008400   05  WS-DATA-ACCESS-SQL-TYPE               PIC X(3).
+008500     88  SQL-ACCESS-DB2                      VALUE 'DB2'.
+008600     88  SQL-ACCESS-XDB                      VALUE 'XDB'.
+008700
+008800 01  WS-CONSOLE-MESSAGE                      PIC X(60).
+008900
+009000 01  WS-EXEC-PARM.
+009100   05  WS-EXEC-PARM-LL                       PIC S9(4) COMP.
+009200   05  WS-EXEC-PARM-DATA                     PIC X(60).
+009300
+009310*****************************************************************
+009320* PID selection, parsed out of WS-EXEC-PARM-DATA. The parm may  *
+009330* be 'ALL', a single 5 character PID, a comma separated list of *
+009340* PIDs, or a low-PID-high-PID range.                            *
+009350*****************************************************************
+009360 01  WS-PID-SELECTION.
+009370   05  WS-PID-OPEN-KEY                       PIC X(5)
+009380       VALUE SPACES.
+009385   05  WS-PID-OPEN-SINGLE-SW                 PIC X(1)
+009386       VALUE 'N'.
+009387     88  PID-OPEN-KEY-IS-SINGLE               VALUE 'Y'.
+009390   05  WS-PID-SELECT-MODE                    PIC X(1)
+009400       VALUE 'A'.
+009410     88  PID-SELECT-MODE-ALL                 VALUE 'A'.
+009420     88  PID-SELECT-MODE-LIST                VALUE 'L'.
+009430     88  PID-SELECT-MODE-RANGE               VALUE 'R'.
+009440   05  WS-PID-RANGE-LOW                      PIC X(5)
+009450       VALUE SPACES.
+009460   05  WS-PID-RANGE-HIGH                     PIC X(5)
+009470       VALUE SPACES.
+009480   05  WS-PID-LIST-CNT                       PIC 9(2)
+009490       VALUE 0.
+009500   05  WS-PID-LIST-TBL OCCURS 20 TIMES
+009510                                             PIC X(5).
+009520   05  WS-PID-LIST-IX                        PIC 9(2).
+009530   05  WS-PID-SCAN-IX                        PIC 9(2).
+009540   05  WS-PID-COMMA-AT                       PIC 9(2).
+009550   05  WS-PID-DASH-AT                        PIC 9(2).
+009560   05  WS-CHECK-PID                          PIC X(5).
+009570   05  WS-PID-SELECTED-SW                    PIC X(1)
+009580       VALUE 'N'.
+009590     88  PID-IS-SELECTED                     VALUE 'Y'.
+009600
+009610 01  WS-PARM-PTR                             POINTER.
+009500 01  WS-PARM-PTR-NUM REDEFINES WS-PARM-PTR   PIC X(4) COMP-5.
+009600
+009700 01  WS-COMMAREA.
+009800 COPY CIOFUNCS.
+009900 COPY CBANKD51.
+010000 COPY CBANKD52.
+010100
+010200 COPY CABENDD.
+010300
+010400 COPY CIMSCONS.
+010500
+010600 COPY CIMSAIB.
+010700
+010800 01  WS-ENV-AREA                             PIC X(200).
+010900 01  WS-ENV-AREA-R REDEFINES WS-ENV-AREA.
+011000   05  WS-ENVIRON-DATA                       PIC X(100).
+011100   05  WS-ENV-DATA REDEFINES WS-ENVIRON-DATA.
+011200     10  WS-ENV-ID                           PIC X(8).
+011300     10  WS-ENV-REL                          PIC X(4).
+011400     10  WS-ENV-CTLTYPE                      PIC X(8).
+011500     10  WS-ENV-APPTYPE                      PIC X(8).
+011600     10  WS-ENV-RGNID                        PIC X(4).
+011700     10  WS-ENV-APPNAME                      PIC X(8).
+011800     10  WS-ENV-PSBNAME                      PIC X(8).
+011900     10  WS-ENV-TRNNAME                      PIC X(8).
+012000     10  WS-ENV-UID                          PIC X(8).
+012100     10  WS-ENV-GRPNAME                      PIC X(8).
+012200     10  WS-ENV-STATUS                       PIC X(4).
+012300     10  WS-ENV-RECTOK                       POINTER.
+012400     10  WS-ENV-ADDRPRM                      POINTER.
+012500     10  WS-ENV-SHRQ                         PIC X(4).
+012600     10  WS-ENV-UADS                         PIC X(8).
+012700     10  WS-ENV-UIND                         PIC X(4).
+012800   05  WS-RECOVER-TOKEN                      PIC X(18).
+012900
+013000 LINKAGE SECTION.
+013100 01  LK-EXEC-PARM.
+013200   05  LK-EXEC-PARM-LL                       PIC S9(4) COMP.
+013300   05  LK-EXEC-PARM-DATA                     PIC X(60).
+013400
+013500 PROCEDURE DIVISION USING LK-EXEC-PARM.
+013600*****************************************************************
+013700* Perform RUN-TIME to initialse time and display start time     *
+013800*****************************************************************
+013900     PERFORM RUN-TIME.
+014000
+016800
+016900*****************************************************************
+017000* EXEC-CARD processing is slightly different from normal MVS    *
+017100* processing in that we check the pointer (or address) of the   *
+017200* parm area first. This is so that we can migrate it to         *
+017300* distributed (Windows/Unix) environment wihout change.         *
+017400*****************************************************************
+017500     MOVE ZEROES TO WS-EXEC-PARM-LL.
+017600     MOVE SPACES TO WS-EXEC-PARM-DATA.
+017700
+017800     SET WS-PARM-PTR TO ADDRESS OF LK-EXEC-PARM.
+017900     IF WS-PARM-PTR-NUM IS NOT EQUAL TO ZEROS
+018000        MOVE LK-EXEC-PARM-LL TO WS-EXEC-PARM-LL
+018100        IF WS-EXEC-PARM-LL IS GREATER THAN
+018200             LENGTH OF WS-EXEC-PARM-DATA
+018300           MOVE LENGTH OF WS-EXEC-PARM-DATA TO WS-EXEC-PARM-LL
+018400        END-IF
+018500        IF WS-EXEC-PARM-LL IS GREATER THAN ZERO
+018600           MOVE LK-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
+018700             TO WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
+018800        END-IF
+018900     END-IF.
+019000
+019100     IF WS-EXEC-PARM-LL IS EQUAL TO ZERO
+019200        MOVE 'No exec card parm present'
+019300          TO WS-CONSOLE-MESSAGE
+019400        PERFORM DISPLAY-CONSOLE-MESSAGE
+019500        MOVE '  Selecting all records'
+019600          TO WS-CONSOLE-MESSAGE
+019700        PERFORM DISPLAY-CONSOLE-MESSAGE
+019800        MOVE 3 TO WS-EXEC-PARM-LL
+019900        MOVE 'ALL' TO WS-EXEC-PARM-DATA
+020000     ELSE
+020100       MOVE SPACES TO WS-CONSOLE-MESSAGE
+020200       STRING 'Exec parm is "' DELIMITED BY SIZE
+020300              WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
+020400                DELIMITED BY SIZE
+020500              '"' DELIMITED BY SIZE
+020600         INTO WS-CONSOLE-MESSAGE
+020700       PERFORM DISPLAY-CONSOLE-MESSAGE
+020800       MOVE SPACES TO WS-CONSOLE-MESSAGE
+020900       STRING '  Selecting records for ' DELIMITED BY SIZE
+021000              WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
+021100                DELIMITED BY SIZE
+021200              ' only' DELIMITED BY SIZE
+021300         INTO WS-CONSOLE-MESSAGE
+021400       PERFORM DISPLAY-CONSOLE-MESSAGE
+021500     END-IF.
+021600     INSPECT WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
+021700       CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+021800               TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+021810
+021805*****************************************************************
+021806* A trailing " DISPLAY=nnn" keyword overrides how many records   *
+021807* of each source are echoed to the console before display is    *
+021808* suppressed. Strip it off WS-EXEC-PARM-DATA before working out  *
+021809* the PID selection below.                                      *
+021810*****************************************************************
+021815     PERFORM PARSE-DISPLAY-KEYWORD.
+021816
+021820*****************************************************************
+021830* Work out whether the parm is ALL, a single PID, a comma       *
+021840* separated list of PIDs, or a PID range, and set up how we     *
+021850* will drive DBANK51P/DBANK52P and filter what they return.     *
+021860*****************************************************************
+021870     PERFORM PARSE-PID-SELECTION.
+021900
+022750*****************************************************************
+022760* Look at the checkpoint file left by a previous run before we   *
+022770* open the extract file, so a restart appends to it instead of  *
+022780* recreating it and losing everything already extracted.        *
+022790*****************************************************************
+022795     PERFORM RESTART-CHECK.
+022800*****************************************************************
+022900* Open our output file                                          *
+023000*****************************************************************
+023100     PERFORM EXTRACT-OPEN.
+023110
+022000*****************************************************************
+022100* Check to see if we want to demonstrate MFE calling a module   *
+022200* that resides on the mainframe. The outcome is written to the  *
+022210* extract file as a type '5' audit record as well as displayed. *
+022300*****************************************************************
+022400     IF RPC-REQUESTED
+022500        PERFORM RPC-PROCESS
+022600     END-IF.
+022700
+023300*****************************************************************
+023400* Open the customer details input then read the data and create *
+023500* output records as appropriate.                                *
+023600*****************************************************************
+023700     PERFORM SOURCE1-OPEN.
+023800     PERFORM UNTIL IO-REQUEST-STATUS-EOF
+023900       IF NOT IO-REQUEST-STATUS-EOF
+024000          PERFORM SOURCE1-READ
+024100          IF IO-REQUEST-STATUS-OK
+024110             MOVE CD51O-PID TO WS-CHECK-PID
+024120             PERFORM CHECK-PID-SELECTED
+024130          END-IF
+024140          IF IO-REQUEST-STATUS-OK AND PID-IS-SELECTED
+024200             ADD 1 TO WS-RECORD-COUNTER1
+024300             IF WS-RECORD-COUNTER1 IS NOT GREATER THAN
+024310                  WS-DISPLAY-THRESHOLD
+024400                MOVE WS-COMMAREA TO WS-CONSOLE-MESSAGE
+024500                PERFORM DISPLAY-CONSOLE-MESSAGE
+024600             ELSE
+024700                IF WS-RECORD-COUNTER1 IS EQUAL TO
+024710                     WS-DISPLAY-SUPPRESS-AT
+024800                   MOVE 'Suppressing record display...'
+024900                      TO WS-CONSOLE-MESSAGE
+025000                   PERFORM DISPLAY-CONSOLE-MESSAGE
+025100                END-IF
+025200             END-IF
+025300
+025400             IF CD51O-PID IS NOT EQUAL TO WS-LAST-PID
+025410                IF WS-LAST-PID IS NOT EQUAL TO LOW-VALUES
+025420                   PERFORM SAVE-CUST-ACCOUNT-COUNT
+025430                END-IF
+025440                MOVE ZERO TO WS-CUST-ACCT-COUNT
+025500                MOVE SPACES TO BANKXT01-REC0
+025600                MOVE '0' TO BANKXT01-0-TYPE
+025700                MOVE CD51O-PID TO BANKXT01-1-PID
+025800                MOVE CD51O-NAME TO BANKXT01-0-NAME
+025900                MOVE CD51O-EMAIL TO BANKXT01-0-EMAIL
+026000                PERFORM EXTRACT-PUT
+026100                MOVE SPACES TO BANKXT01-REC1
+026200                MOVE '1' TO BANKXT01-1-TYPE
+026300                MOVE CD51O-PID TO BANKXT01-1-PID
+026400                MOVE CD51O-NAME TO BANKXT01-1-NAME
+026500                MOVE CD51O-ADDR1 TO BANKXT01-1-ADDR1
+026600                MOVE CD51O-ADDR2 TO BANKXT01-1-ADDR2
+026700                MOVE CD51O-STATE TO BANKXT01-1-STATE
+026800                MOVE CD51O-CNTRY TO BANKXT01-1-CNTRY
+026900                MOVE CD51O-POST-CODE TO BANKXT01-1-PST-CDE
+027000                PERFORM EXTRACT-PUT
+027100                MOVE CD51O-PID TO WS-LAST-PID
+027200             END-IF
+027300             MOVE SPACES TO BANKXT01-REC2
+027400             MOVE '2' TO BANKXT01-2-TYPE
+027500             MOVE CD51O-PID TO BANKXT01-2-PID
+027600             MOVE CD51O-ACC-NO TO BANKXT01-2-ACC-NO
+027700             MOVE CD51O-ACC-DESC TO BANKXT01-2-ACC-DESC
+027800             MOVE CD51O-ACC-CURR-BAL TO BANKXT01-2-ACC-CURR-BAL
+027900             MOVE CD51O-ACC-LAST-STMT-DTE
+028000               TO BANKXT01-2-ACC-LAST-STMT-DTE
+028100             MOVE CD51O-ACC-LAST-STMT-BAL
+028200               TO BANKXT01-2-ACC-LAST-STMT-BAL
+028300             PERFORM EXTRACT-PUT
+028310             ADD 1 TO WS-CUST-ACCT-COUNT
+028400          END-IF
+028500       END-IF
+028600     END-PERFORM.
+028610     IF WS-LAST-PID IS NOT EQUAL TO LOW-VALUES
+028620        PERFORM SAVE-CUST-ACCOUNT-COUNT
+028630     END-IF.
+028700     PERFORM SOURCE1-CLOSE.
+028800
+028900*****************************************************************
+029000* Open the transactions details file then read the data and     *
+029100* create output records as appropriate.                         *
+029200*****************************************************************
+029260     PERFORM CHECKPOINT-OPEN.
+029300     PERFORM SOURCE2-OPEN.
+029400     PERFORM UNTIL IO-REQUEST-STATUS-EOF
+029500       IF NOT IO-REQUEST-STATUS-EOF
+029600          PERFORM SOURCE2-READ
+029700          IF IO-REQUEST-STATUS-OK
+029710             MOVE CD52O-PID TO WS-CHECK-PID
+029720             PERFORM CHECK-PID-SELECTED
+029725             PERFORM CHECK-RESTART-SKIP
+029730          END-IF
+029740          IF IO-REQUEST-STATUS-OK AND PID-IS-SELECTED
+029910             IF CD52O-PID IS NOT EQUAL TO WS-LAST-PID2
+029920                IF WS-LAST-PID2 IS NOT EQUAL TO LOW-VALUES
+029930                   PERFORM WRITE-CUST-TRAILER
+029940                END-IF
+029950                MOVE ZERO TO WS-CUST-AMOUNT-TOTAL
+029960                MOVE CD52O-PID TO WS-LAST-PID2
+029970             END-IF
+029980             ADD CD52O-AMOUNT TO WS-CUST-AMOUNT-TOTAL
+029985             IF NOT SKIP-ALREADY-EXTRACTED
+029800                ADD 1 TO WS-RECORD-COUNTER2
+029900                IF WS-RECORD-COUNTER2 IS NOT GREATER THAN
+029910                     WS-DISPLAY-THRESHOLD
+030000                   MOVE WS-COMMAREA TO WS-CONSOLE-MESSAGE
+030100                   PERFORM DISPLAY-CONSOLE-MESSAGE
+030200                ELSE
+030300                   IF WS-RECORD-COUNTER2 IS EQUAL TO
+030310                        WS-DISPLAY-SUPPRESS-AT
+030400                      MOVE 'Suppressing record display...'
+030500                         TO WS-CONSOLE-MESSAGE
+030600                      PERFORM DISPLAY-CONSOLE-MESSAGE
+030700                   END-IF
+030800                END-IF
+031000                MOVE SPACES TO BANKXT01-REC3
+031100                MOVE '3' TO BANKXT01-3-TYPE
+031200                MOVE CD52O-PID TO BANKXT01-3-PID
+031300                MOVE CD52O-ACC-NO TO BANKXT01-2-ACC-NO
+031400                MOVE CD52O-AMOUNT TO BANKXT01-3-AMOUNT
+031500                MOVE CD52O-TIMESTAMP TO BANKXT01-3-TIMESTAMP
+031600                MOVE CD52O-DESC TO BANKXT01-3-DESC
+031700                PERFORM EXTRACT-PUT
+031710                DIVIDE WS-RECORD-COUNTER2 BY WS-CHKPT-INTERVAL
+031720                  GIVING WS-CHKPT-QUOTIENT
+031730                  REMAINDER WS-CHKPT-REMAINDER
+031740                IF WS-CHKPT-REMAINDER IS EQUAL TO ZERO
+031750                   PERFORM WRITE-CHECKPOINT-RECORD
+031760                END-IF
+031770             END-IF
+031800          END-IF
+031900       END-IF
+032000     END-PERFORM.
+032010     IF WS-LAST-PID2 IS NOT EQUAL TO LOW-VALUES
+032020        PERFORM WRITE-CUST-TRAILER
+032030     END-IF.
+032031*****************************************************************
+032032* Any customer seen in the SOURCE1 pass who had no transactions  *
+032033* at all in SOURCE2 never went through the trailer write above; *
+032034* sweep the totals table for those and trail them with a zero   *
+032035* transaction total so every customer still gets a type '4'.    *
+032036*****************************************************************
+032037     PERFORM WRITE-MISSING-CUST-TRAILERS.
+032040     PERFORM CHECKPOINT-CLOSE.
+032100     PERFORM SOURCE2-CLOSE.
+032200
+032300*****************************************************************
+032400* Close our output file                                         *
+032500*****************************************************************
+032600     PERFORM EXTRACT-CLOSE.
+032700
+032800*****************************************************************
+032900* Display messages to show what we created                      *
+033000*****************************************************************
+033100     MOVE 'SOURCE data has been extracted'
+033200       TO WS-CONSOLE-MESSAGE.
+033300     PERFORM DISPLAY-CONSOLE-MESSAGE.
+033400     MOVE SPACES TO WS-CONSOLE-MESSAGE.
+033500     STRING WS-RECORD-COUNTER1 DELIMITED BY SIZE
+033600            ' from SOURCE1 (Customer details)'
+033700              DELIMITED BY SIZE
+033800       INTO WS-CONSOLE-MESSAGE.
+033900     PERFORM DISPLAY-CONSOLE-MESSAGE.
+034000     MOVE SPACES TO WS-CONSOLE-MESSAGE.
+034100     STRING WS-RECORD-COUNTER2 DELIMITED BY SIZE
+034200            ' from SOURCE2 (Transactions)'
+034300              DELIMITED BY SIZE
+034400       INTO WS-CONSOLE-MESSAGE.
+034500     PERFORM DISPLAY-CONSOLE-MESSAGE.
+034600     MOVE 'End Of Job'
+034700       TO WS-CONSOLE-MESSAGE.
+034800     PERFORM DISPLAY-CONSOLE-MESSAGE.
+034900
+035000*****************************************************************
+035100* Perform RUN-TIME to calculate run time and display end time   *
+035200*****************************************************************
+035300     PERFORM RUN-TIME.
+035400
+035500*****************************************************************
+035600* Step return code and return                                   *
+035700*****************************************************************
+035800     MOVE 0 TO RETURN-CODE.
+035900
+036000     GOBACK.
+036100
+036080*****************************************************************
+036082* Pull a trailing " DISPLAY=nnn" keyword out of the exec parm    *
+036084* and use it to override how many records of each source are    *
+036086* echoed to the console before display is suppressed. If the     *
+036088* keyword is not present the shipped default of 5 stands.        *
+036090*****************************************************************
+036092 PARSE-DISPLAY-KEYWORD.
+036094     MOVE ZERO TO WS-DISP-KEYWORD-AT.
+036096     MOVE 1 TO WS-DISP-SCAN-IX.
+036098     PERFORM UNTIL WS-DISP-SCAN-IX IS GREATER THAN 53
+036100                OR WS-DISP-KEYWORD-AT IS GREATER THAN ZERO
+036102        IF WS-EXEC-PARM-DATA (WS-DISP-SCAN-IX:8)
+036104              IS EQUAL TO 'DISPLAY='
+036106           MOVE WS-DISP-SCAN-IX TO WS-DISP-KEYWORD-AT
+036108        END-IF
+036110        ADD 1 TO WS-DISP-SCAN-IX
+036112     END-PERFORM.
+036114     IF WS-DISP-KEYWORD-AT IS GREATER THAN ZERO
+036116        MOVE ZERO TO WS-DISPLAY-THRESHOLD
+036118        MOVE WS-DISP-KEYWORD-AT TO WS-DISP-SCAN-IX
+036120        ADD 8 TO WS-DISP-SCAN-IX
+036122        PERFORM UNTIL WS-DISP-SCAN-IX IS GREATER THAN
+036124                        LENGTH OF WS-EXEC-PARM-DATA
+036126                   OR WS-EXEC-PARM-DATA (WS-DISP-SCAN-IX:1)
+036128                        IS NOT NUMERIC
+036130           MOVE WS-EXEC-PARM-DATA (WS-DISP-SCAN-IX:1)
+036132             TO WS-DISP-ONE-CHAR
+036134           COMPUTE WS-DISPLAY-THRESHOLD =
+036136              WS-DISPLAY-THRESHOLD * 10 + WS-DISP-ONE-DIGIT
+036138           ADD 1 TO WS-DISP-SCAN-IX
+036140        END-PERFORM
+036142        ADD 1 TO WS-DISPLAY-THRESHOLD
+036144          GIVING WS-DISPLAY-SUPPRESS-AT
+036146        MOVE SPACES TO WS-EXEC-PARM-DATA (WS-DISP-KEYWORD-AT:
+036148              LENGTH OF WS-EXEC-PARM-DATA - WS-DISP-KEYWORD-AT
+036150                + 1)
+036152     END-IF.
+036154
+036110*****************************************************************
+036120* Work out what PID selection was asked for. WS-EXEC-PARM-DATA  *
+036130* holds just the selector by the time we get here (any DISPLAY  *
+036140* keyword has already been stripped off by the parm parse). A   *
+036150* single PID or ALL is passed straight to the data server, a    *
+036160* comma list or a range is filtered record by record instead,   *
+036170* so DBANK51P/DBANK52P are opened with 'ALL' for those cases.   *
+036180*****************************************************************
+036190 PARSE-PID-SELECTION.
+036200     MOVE ZERO TO WS-PID-COMMA-AT WS-PID-DASH-AT.
+036205     MOVE 'N' TO WS-PID-OPEN-SINGLE-SW.
+036210     INSPECT WS-EXEC-PARM-DATA TALLYING WS-PID-COMMA-AT
+036220       FOR ALL ','.
+036230     IF WS-PID-COMMA-AT IS GREATER THAN ZERO
+036240        SET PID-SELECT-MODE-LIST TO TRUE
+036250        MOVE 'ALL' TO WS-PID-OPEN-KEY
+036260        PERFORM BUILD-PID-LIST
+036270     ELSE
+036280        IF WS-EXEC-PARM-DATA (6:1) IS EQUAL TO '-'
+036290           SET PID-SELECT-MODE-RANGE TO TRUE
+036300           MOVE 'ALL' TO WS-PID-OPEN-KEY
+036310           MOVE WS-EXEC-PARM-DATA (1:5) TO WS-PID-RANGE-LOW
+036320           MOVE WS-EXEC-PARM-DATA (7:5) TO WS-PID-RANGE-HIGH
+036330        ELSE
+036340           SET PID-SELECT-MODE-ALL TO TRUE
+036350           MOVE WS-EXEC-PARM-DATA (1:5) TO WS-PID-OPEN-KEY
+036355           IF WS-PID-OPEN-KEY IS NOT EQUAL TO 'ALL'
+036356              MOVE 'Y' TO WS-PID-OPEN-SINGLE-SW
+036357           END-IF
+036360        END-IF
+036370     END-IF.
+036380
+036390*****************************************************************
+036400* Split a comma separated PID list into WS-PID-LIST-TBL.        *
+036410*****************************************************************
+036420 BUILD-PID-LIST.
+036430     MOVE ZERO TO WS-PID-LIST-CNT.
+036440     MOVE 1 TO WS-PID-SCAN-IX.
+036450     PERFORM UNTIL WS-PID-SCAN-IX IS GREATER THAN
+036460                     LENGTH OF WS-EXEC-PARM-DATA
+036470                OR WS-PID-LIST-CNT IS EQUAL TO 20
+036480        IF WS-EXEC-PARM-DATA (WS-PID-SCAN-IX:1) IS EQUAL TO SPACE
+036490           EXIT PERFORM
+036500        END-IF
+036510        ADD 1 TO WS-PID-LIST-CNT
+036520        MOVE WS-EXEC-PARM-DATA (WS-PID-SCAN-IX:5)
+036530          TO WS-PID-LIST-TBL (WS-PID-LIST-CNT)
+036540        ADD 6 TO WS-PID-SCAN-IX
+036550     END-PERFORM.
+036560
+036570*****************************************************************
+036580* Decide if the PID currently in WS-CHECK-PID falls within the  *
+036590* requested selection. Sets PID-IS-SELECTED accordingly.        *
+036600*****************************************************************
+036610 CHECK-PID-SELECTED.
+036620     MOVE 'N' TO WS-PID-SELECTED-SW.
+036630     EVALUATE TRUE
+036640       WHEN PID-SELECT-MODE-ALL
+036650          MOVE 'Y' TO WS-PID-SELECTED-SW
+036660       WHEN PID-SELECT-MODE-RANGE
+036670          IF WS-CHECK-PID IS NOT LESS THAN WS-PID-RANGE-LOW
+036675          AND WS-CHECK-PID IS NOT GREATER THAN
+036678                WS-PID-RANGE-HIGH
+036690             MOVE 'Y' TO WS-PID-SELECTED-SW
+036700          END-IF
+036710       WHEN PID-SELECT-MODE-LIST
+036720          MOVE 1 TO WS-PID-LIST-IX
+036730          PERFORM UNTIL WS-PID-LIST-IX IS GREATER THAN
+036740                          WS-PID-LIST-CNT
+036750             IF WS-CHECK-PID IS EQUAL TO
+036760                  WS-PID-LIST-TBL (WS-PID-LIST-IX)
+036770                MOVE 'Y' TO WS-PID-SELECTED-SW
+036780             END-IF
+036790             ADD 1 TO WS-PID-LIST-IX
+036800          END-PERFORM
+036810     END-EVALUATE.
+036820
+036821*****************************************************************
+036822* Look at the checkpoint file left by a previous run. If its     *
+036823* last record was not written by a normal end of job, this run  *
+036824* has to pick up SOURCE2 after the transaction recorded there.  *
+036825*****************************************************************
+036826 RESTART-CHECK.
+036827     MOVE 'N' TO WS-RESTART-FOUND-SW.
+036828     OPEN INPUT CHECKPOINT-FILE.
+036829     IF WS-CHKPT-STATUS IS EQUAL TO '00'
+036830        PERFORM READ-LAST-CHECKPOINT
+036831          UNTIL WS-CHKPT-STATUS IS EQUAL TO HIGH-VALUES
+036832        CLOSE CHECKPOINT-FILE
+036833        IF RESTART-CHECKPOINT-FOUND
+036834           MOVE SPACES TO WS-CONSOLE-MESSAGE
+036835           STRING 'Restarting SOURCE2 after PID '
+036836                    DELIMITED BY SIZE
+036837                  WS-RESTART-PID DELIMITED BY SIZE
+036838             INTO WS-CONSOLE-MESSAGE
+036839           PERFORM DISPLAY-CONSOLE-MESSAGE
+036840        END-IF
+036841     END-IF.
+036842
+036843 READ-LAST-CHECKPOINT.
+036844     READ CHECKPOINT-FILE
+036845       AT END
+036846          MOVE HIGH-VALUES TO WS-CHKPT-STATUS
+036847     END-READ.
+036848     IF WS-CHKPT-STATUS IS NOT EQUAL TO HIGH-VALUES
+036849        IF CHKPT-STATUS-COMPLETE
+036850           MOVE 'N' TO WS-RESTART-FOUND-SW
+036851        ELSE
+036852           MOVE 'Y' TO WS-RESTART-FOUND-SW
+036853           MOVE CHKPT-PID TO WS-RESTART-PID
+036854           MOVE CHKPT-ACC-NO TO WS-RESTART-ACC-NO
+036855           MOVE CHKPT-TIMESTAMP TO WS-RESTART-TIMESTAMP
+036856           MOVE CHKPT-COUNTER2 TO WS-RECORD-COUNTER2
+036857        END-IF
+036858     END-IF.
+036859
+036860*****************************************************************
+036861* Decide whether the transaction just read from SOURCE2 was     *
+036862* already extracted by the run this one is restarting after.   *
+036863*****************************************************************
+036864 CHECK-RESTART-SKIP.
+036865     MOVE 'N' TO WS-SKIP-RECORD-SW.
+036865     IF RESTART-CHECKPOINT-FOUND
+036866        MOVE CD52O-PID TO WS-CURRENT-KEY-PID
+036867        MOVE CD52O-ACC-NO TO WS-CURRENT-KEY-ACC-NO
+036868        MOVE CD52O-TIMESTAMP TO WS-CURRENT-KEY-TIMESTAMP
+036869        IF WS-CURRENT-KEY IS NOT GREATER THAN WS-RESTART-KEY
+036870           MOVE 'Y' TO WS-SKIP-RECORD-SW
+036871        END-IF
+036872     END-IF.
+036873
+036874*****************************************************************
+036875* Open the checkpoint file for this run's own progress markers. *
+036876*****************************************************************
+036877 CHECKPOINT-OPEN.
+036877     IF RESTART-CHECKPOINT-FOUND
+036877        OPEN EXTEND CHECKPOINT-FILE
+036877     ELSE
+036877        OPEN OUTPUT CHECKPOINT-FILE
+036877     END-IF.
+036879     IF WS-CHKPT-STATUS IS NOT EQUAL TO '00'
+036880        MOVE 'Checkpoint file open failure...'
+036881          TO WS-CONSOLE-MESSAGE
+036882        PERFORM DISPLAY-CONSOLE-MESSAGE
+036883        MOVE WS-CHKPT-STATUS TO WS-IO-STATUS
+036884        PERFORM DISPLAY-IO-STATUS
+036885        PERFORM ABORT-PROGRAM
+036886     END-IF.
+036887
+036888*****************************************************************
+036889* Drop a checkpoint recording the last transaction extracted    *
+036890* and the record count reached so far.                          *
+036891*****************************************************************
+036892 WRITE-CHECKPOINT-RECORD.
+036893     MOVE SPACES TO CHECKPOINT-RECORD.
+036894     MOVE CD52O-PID TO CHKPT-PID.
+036895     MOVE CD52O-ACC-NO TO CHKPT-ACC-NO.
+036896     MOVE CD52O-TIMESTAMP TO CHKPT-TIMESTAMP.
+036897     MOVE WS-RECORD-COUNTER2 TO CHKPT-COUNTER2.
+036898     SET CHKPT-STATUS-INFLIGHT TO TRUE.
+036899     WRITE CHECKPOINT-RECORD.
+036900
+036901*****************************************************************
+036902* Mark the checkpoint file complete at normal end of job so the *
+036903* next run starts fresh instead of restarting.                  *
+036904*****************************************************************
+036905 CHECKPOINT-CLOSE.
+036906     MOVE SPACES TO CHECKPOINT-RECORD.
+036907     MOVE WS-RECORD-COUNTER2 TO CHKPT-COUNTER2.
+036908     SET CHKPT-STATUS-COMPLETE TO TRUE.
+036909     WRITE CHECKPOINT-RECORD.
+036910     CLOSE CHECKPOINT-FILE.
+036911
+036200*****************************************************************
+036300* Open the source file. A single named PID uses the START       *
+036305* function to position straight to that customer's records      *
+036310* instead of an OPEN for a full sequential pass - this is what  *
+036315* lets a single-PID request (a teller reprint, say) avoid       *
+036320* reading every customer ahead of the one that was asked for.   *
+036400*****************************************************************
+036500 SOURCE1-OPEN.
+036600     MOVE SPACES TO WS-COMMAREA.
+036700     MOVE WS-PID-OPEN-KEY TO CD51I-PID.
+036750     IF PID-OPEN-KEY-IS-SINGLE
+036760        SET IO-REQUEST-FUNCTION-START TO TRUE
+036770     ELSE
+036780        SET IO-REQUEST-FUNCTION-OPEN TO TRUE
+036790     END-IF.
+036900     CALL 'DBANK51P' USING WS-COMMAREA.
+037000     IF IO-REQUEST-STATUS-OK
+037100        MOVE 'SOURCE1 (Customer details) file opened OK'
+037200          TO WS-CONSOLE-MESSAGE
+037300        PERFORM DISPLAY-CONSOLE-MESSAGE
+037400     ELSE
+037500        MOVE 'SOURCE1 (Customer details) file open failure...'
+037600          TO WS-CONSOLE-MESSAGE
+037700        PERFORM DISPLAY-CONSOLE-MESSAGE
+037800        PERFORM ABORT-PROGRAM
+037900        END-IF.
+038000 SOURCE2-OPEN.
+038100     MOVE SPACES TO WS-COMMAREA.
+038150     IF RESTART-CHECKPOINT-FOUND
+038160        MOVE WS-RESTART-PID TO CD52I-PID
+038170        SET IO-REQUEST-FUNCTION-START TO TRUE
+038180     ELSE
+038200        MOVE WS-PID-OPEN-KEY TO CD52I-PID
+038250        IF PID-OPEN-KEY-IS-SINGLE
+038260           SET IO-REQUEST-FUNCTION-START TO TRUE
+038270        ELSE
+038280           SET IO-REQUEST-FUNCTION-OPEN TO TRUE
+038285        END-IF
+038290     END-IF.
+038400     CALL 'DBANK52P' USING WS-COMMAREA.
+038500     IF IO-REQUEST-STATUS-OK
+038600        MOVE 'SOURCE2 (Transactions) file opened OK'
+038700          TO WS-CONSOLE-MESSAGE
+038800        PERFORM DISPLAY-CONSOLE-MESSAGE
+038900     ELSE
+039000        MOVE 'SOURCE2 (Transactions) file open failure...'
+039100          TO WS-CONSOLE-MESSAGE
+039200        PERFORM DISPLAY-CONSOLE-MESSAGE
+039300        PERFORM ABORT-PROGRAM
+039400        END-IF.
+039500
+039600*****************************************************************
+039700* Read a record from the source file                            *
+039800*****************************************************************
+039900 SOURCE1-READ.
+040000     MOVE SPACES TO WS-COMMAREA.
+040100     MOVE WS-PID-OPEN-KEY TO CD51I-PID.
+040200     SET IO-REQUEST-FUNCTION-READ TO TRUE.
+040300     CALL 'DBANK51P' USING WS-COMMAREA.
+040400     IF IO-REQUEST-STATUS-ERROR
+040500        MOVE 'SOURCE1 (Customer details) Error reading file ...'
+040600          TO WS-CONSOLE-MESSAGE
+040700         PERFORM DISPLAY-CONSOLE-MESSAGE
+040800         PERFORM ABORT-PROGRAM
+040900     END-IF.
+041000 SOURCE2-READ.
+041100     MOVE SPACES TO WS-COMMAREA.
+041200     MOVE WS-PID-OPEN-KEY TO CD52I-PID.
+041300     SET IO-REQUEST-FUNCTION-READ TO TRUE.
+041400     CALL 'DBANK52P' USING WS-COMMAREA.
+041500     IF IO-REQUEST-STATUS-ERROR
+041600        MOVE 'SOURCE2 (Transactions) Error reading file ...'
+041700          TO WS-CONSOLE-MESSAGE
+041800         PERFORM DISPLAY-CONSOLE-MESSAGE
+041900         PERFORM ABORT-PROGRAM
+042000     END-IF.
+042100
+042200*****************************************************************
+042300* Close the source file.                                        *
+042400*****************************************************************
+042500 SOURCE1-CLOSE.
+042600     MOVE SPACES TO WS-COMMAREA.
+042700     MOVE WS-PID-OPEN-KEY TO CD51I-PID.
+042800     SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.
+042900     CALL 'DBANK51P' USING WS-COMMAREA.
+043000     IF IO-REQUEST-STATUS-ERROR
+043100        MOVE 'SOURCE1 (Customer details) Error closing file ...'
+043200          TO WS-CONSOLE-MESSAGE
+043300         PERFORM DISPLAY-CONSOLE-MESSAGE
+043400         PERFORM ABORT-PROGRAM
+043500     END-IF.
+043600 SOURCE2-CLOSE.
+043700     MOVE SPACES TO WS-COMMAREA.
+043800     MOVE WS-PID-OPEN-KEY TO CD52I-PID.
+043900     SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.
+044000     CALL 'DBANK52P' USING WS-COMMAREA.
+044100     IF IO-REQUEST-STATUS-ERROR
+044200        MOVE 'SOURCE2 (Transactions) Error closing file ...'
+044300          TO WS-CONSOLE-MESSAGE
+044400         PERFORM DISPLAY-CONSOLE-MESSAGE
+044500         PERFORM ABORT-PROGRAM
+044600     END-IF.
+044700
+044710*****************************************************************
+044720* Remember how many account records the customer we have just   *
+044730* finished (WS-LAST-PID) had, so the SOURCE2 pass can put the    *
+044740* figure on that customer's type '4' trailer.                   *
+044750*****************************************************************
+044760 SAVE-CUST-ACCOUNT-COUNT.
+044770     ADD 1 TO WS-CUST-TOTALS-CNT.
+044780     IF WS-CUST-TOTALS-CNT IS NOT GREATER THAN 2000
+044785        MOVE WS-CUST-TOTALS-CNT TO WS-CUST-TOTALS-STORED-CNT
+044790        MOVE WS-LAST-PID
+044800          TO WS-CUST-TOTALS-PID (WS-CUST-TOTALS-CNT)
+044810        MOVE WS-CUST-ACCT-COUNT
+044820          TO WS-CUST-TOTALS-ACCTS (WS-CUST-TOTALS-CNT)
+044830     END-IF.
+044840
+044850*****************************************************************
+044860* Write the type '4' trailer for the customer just finished in  *
+044870* the SOURCE2 pass (WS-LAST-PID2), carrying the account count   *
+044880* saved off during the SOURCE1 pass and the transaction total   *
+044890* accumulated in this pass.                                     *
+044900*****************************************************************
+044910 WRITE-CUST-TRAILER.
+044915     MOVE ZERO TO WS-CUST-TOTALS-ACCTS-HOLD.
+044920     MOVE 'N' TO WS-CUST-FOUND-SW.
+044930     PERFORM VARYING WS-CUST-TOTALS-IX
+044940       FROM 1 BY 1
+044950       UNTIL WS-CUST-TOTALS-IX IS GREATER THAN
+044951             WS-CUST-TOTALS-STORED-CNT
+044955             OR CUST-TOTALS-FOUND
+044960        IF WS-CUST-TOTALS-PID (WS-CUST-TOTALS-IX)
+044970             IS EQUAL TO WS-LAST-PID2
+044980           MOVE WS-CUST-TOTALS-ACCTS (WS-CUST-TOTALS-IX)
+044990             TO WS-CUST-TOTALS-ACCTS-HOLD
+045000           MOVE 'Y' TO WS-CUST-FOUND-SW
+045010           SET CUST-TOTALS-TRLR-WRITTEN (WS-CUST-TOTALS-IX)
+045020             TO TRUE
+045025        END-IF
+045030     END-PERFORM.
+045040     MOVE SPACES TO BANKXT01-REC4.
+045050     MOVE '4' TO BANKXT01-4-TYPE.
+045060     MOVE WS-LAST-PID2 TO BANKXT01-4-PID.
+045065     MOVE WS-CUST-TOTALS-ACCTS-HOLD TO BANKXT01-4-ACC-COUNT.
+045070     MOVE WS-CUST-AMOUNT-TOTAL TO BANKXT01-4-TOTAL-AMOUNT.
+045080     PERFORM EXTRACT-PUT.
+045090
+045091*****************************************************************
+045092* Sweep the totals table built up in the SOURCE1 pass for any    *
+045093* customer who never went through WRITE-CUST-TRAILER above       *
+045094* because they had no transactions in SOURCE2, and trail them    *
+045095* with a zero transaction total so every customer still gets a  *
+045096* type '4' record.                                               *
+045097*****************************************************************
+045098 WRITE-MISSING-CUST-TRAILERS.
+045099     PERFORM VARYING WS-CUST-TOTALS-IX
+045100       FROM 1 BY 1
+045101       UNTIL WS-CUST-TOTALS-IX IS GREATER THAN
+045102             WS-CUST-TOTALS-STORED-CNT
+045103        IF NOT CUST-TOTALS-TRLR-WRITTEN (WS-CUST-TOTALS-IX)
+045104           MOVE SPACES TO BANKXT01-REC4
+045105           MOVE '4' TO BANKXT01-4-TYPE
+045106           MOVE WS-CUST-TOTALS-PID (WS-CUST-TOTALS-IX)
+045107             TO BANKXT01-4-PID
+045108           MOVE WS-CUST-TOTALS-ACCTS (WS-CUST-TOTALS-IX)
+045109             TO BANKXT01-4-ACC-COUNT
+045110           MOVE ZERO TO BANKXT01-4-TOTAL-AMOUNT
+045111           PERFORM EXTRACT-PUT
+045112           SET CUST-TOTALS-TRLR-WRITTEN (WS-CUST-TOTALS-IX)
+045113             TO TRUE
+045114        END-IF
+045115     END-PERFORM.
+045120
+044800*****************************************************************
+044900* Open the seqential extract file as output. A restart appends  *
+044950* to the file left by the earlier run instead of recreating it, *
+044960* so previously extracted records are not lost.                 *
+045000*****************************************************************
+045100 EXTRACT-OPEN.
+045150     IF RESTART-CHECKPOINT-FOUND
+045160        OPEN EXTEND EXTRACT-FILE
+045170     ELSE
+045180        OPEN OUTPUT EXTRACT-FILE
+045190     END-IF.
+045300     IF WS-EXTRACT-STATUS = '00'
+045400        MOVE 'EXTRACT file opened OK'
+045500          TO WS-CONSOLE-MESSAGE
+045600        PERFORM DISPLAY-CONSOLE-MESSAGE
+045700     ELSE
+045800        MOVE 'EXTRACT file open failure...'
+045900          TO WS-CONSOLE-MESSAGE
+046000        PERFORM DISPLAY-CONSOLE-MESSAGE
+046100        MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS
+046200        PERFORM DISPLAY-IO-STATUS
+046300        PERFORM ABORT-PROGRAM
+046400        END-IF.
+046500
+046600*****************************************************************
+046700* Write a record to the squential file                          *
+046800*****************************************************************
+046900 EXTRACT-PUT.
+047000     IF BANKXT01-1-TYPE IS EQUAL TO '0'
+047100        WRITE BANKXT01-REC0
+047200     END-IF.
+047300     IF BANKXT01-1-TYPE IS EQUAL TO '1'
+047400        WRITE BANKXT01-REC1
+047500     END-IF.
+047600     IF BANKXT01-2-TYPE IS EQUAL TO '2'
+047700        WRITE BANKXT01-REC2
+047800     END-IF.
+047900     IF BANKXT01-3-TYPE IS EQUAL TO '3'
+048000        WRITE BANKXT01-REC3
+048100     END-IF.
+048150     IF BANKXT01-4-TYPE IS EQUAL TO '4'
+048160        WRITE BANKXT01-REC4
+048170     END-IF.
+048180     IF BANKXT01-5-TYPE IS EQUAL TO '5'
+048190        WRITE BANKXT01-REC5
+048195     END-IF.
+048200     IF WS-EXTRACT-STATUS NOT = '00'
+048300        MOVE 'EXTRACT Error Writing file ...'
+048400          TO WS-CONSOLE-MESSAGE
+048500        PERFORM DISPLAY-CONSOLE-MESSAGE
+048600        MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS
+048700        PERFORM DISPLAY-IO-STATUS
+048800        PERFORM ABORT-PROGRAM
+048900     END-IF.
+049000
+049100*****************************************************************
+049200* Close the seqential extract file                              *
+049300*****************************************************************
+049400 EXTRACT-CLOSE.
+049500     CLOSE EXTRACT-FILE.
+049600     IF WS-EXTRACT-STATUS = '00'
+049700        MOVE 'EXTRACT file closed OK'
+049800          TO WS-CONSOLE-MESSAGE
+049900        PERFORM DISPLAY-CONSOLE-MESSAGE
+050000     ELSE
+050100        MOVE 'EXTRACT file close failure...'
+050200          TO WS-CONSOLE-MESSAGE
+050300        PERFORM DISPLAY-CONSOLE-MESSAGE
+050400        MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS
+050500        PERFORM DISPLAY-IO-STATUS
+050600        PERFORM ABORT-PROGRAM
+050700     END-IF.
+050800
+050900*****************************************************************
+051000* Display the file status bytes. This routine will display as   *
+051100* two digits if the full two byte file status is numeric. If    *
+051200* second byte is non-numeric then it will be treated as a       *
+051300* binary number.                                                *
+051400*****************************************************************
+051500 DISPLAY-IO-STATUS.
+051600     IF WS-IO-STATUS NUMERIC
+051700        MOVE SPACE TO WS-CONSOLE-MESSAGE
+051800        STRING 'File status -' DELIMITED BY SIZE
+051900               WS-IO-STATUS DELIMITED BY SIZE
+052000          INTO WS-CONSOLE-MESSAGE
+052100        PERFORM DISPLAY-CONSOLE-MESSAGE
+052200     ELSE
+052300        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY
+052400        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT
+052500        MOVE SPACE TO WS-CONSOLE-MESSAGE
+052600        STRING 'File status -' DELIMITED BY SIZE
+052700               WS-IO-STAT1 DELIMITED BY SIZE
+052800               '/' DELIMITED BY SIZE
+052900               WS-TWO-BYTES DELIMITED BY SIZE
+053000          INTO WS-CONSOLE-MESSAGE
+053100        PERFORM DISPLAY-CONSOLE-MESSAGE
+053200     END-IF.
+053300
+053400*****************************************************************
+053500* 'ABORT' the program.                                          *
+053600* Post a message to the console and issue a STOP RUN            *
+053700*****************************************************************
+053800 ABORT-PROGRAM.
+053900     IF WS-CONSOLE-MESSAGE NOT = SPACES
+054000        PERFORM DISPLAY-CONSOLE-MESSAGE
+054100     END-IF.
+054200     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.
+054300     PERFORM DISPLAY-CONSOLE-MESSAGE.
+054400     MOVE 16 TO RETURN-CODE.
+054500     GOBACK.
+054600
+054700*****************************************************************
+054800* This process will attempt to call a small module which is     *
+054900* meant toreside on th emainframe                               *
+055000*****************************************************************
+055100 RPC-PROCESS.
+055200     MOVE '0' TO WS-ZBNKRPC1-IND.
+055300     MOVE LOW-VALUES TO WS-ZBNKRPC1-DATA-PT1.
+055400     MOVE HIGH-VALUES TO WS-ZBNKRPC1-DATA-PT2.
+055500     MOVE 'ZBNKRPC1' TO WS-ZBNKRPC1-PGM.
+055600     CALL WS-ZBNKRPC1-PGM USING WS-ZBNKRPC1-DATA
+055700       ON EXCEPTION
+055800         MOVE '1' TO WS-ZBNKRPC1-IND
+055900     END-CALL.
+055950     MOVE SPACES TO BANKXT01-REC5.
+055960     MOVE '5' TO BANKXT01-5-TYPE.
+055970     MOVE WS-ZBNKRPC1-PGM TO BANKXT01-5-PGM.
+055980     ACCEPT BANKXT01-5-DATE FROM DATE.
+055990     ACCEPT BANKXT01-5-TIME FROM TIME.
+056000     IF WS-ZBNKRPC1-IND IS EQUAL TO '1'
+056100        MOVE 'Call to ZBNKRPC1 failed. Program not found.'
+056200          TO WS-CONSOLE-MESSAGE
+056300        PERFORM DISPLAY-CONSOLE-MESSAGE
+056310        SET BANKXT01-5-OUTCOME-NOTFOUND TO TRUE
+056400     ELSE
+056500        IF WS-ZBNKRPC1-DATA-PT1 IS EQUAL TO LOW-VALUES AND
+056600           WS-ZBNKRPC1-DATA-PT2 IS EQUAL TO HIGH-VALUES
+056700           MOVE 'Call to ZBNKRPC1 was to a stub program.'
+056800             TO WS-CONSOLE-MESSAGE
+056900           PERFORM DISPLAY-CONSOLE-MESSAGE
+057000           MOVE 'Passed data area was unchanged.'
+057100             TO WS-CONSOLE-MESSAGE
+057200           PERFORM DISPLAY-CONSOLE-MESSAGE
+057210           SET BANKXT01-5-OUTCOME-STUB TO TRUE
+057300        ELSE
+057400           MOVE WS-ZBNKRPC1-DATA-PT1 TO WS-CONSOLE-MESSAGE
+057500           PERFORM DISPLAY-CONSOLE-MESSAGE
+057600           MOVE WS-ZBNKRPC1-DATA-PT2 TO WS-CONSOLE-MESSAGE
+057700           PERFORM DISPLAY-CONSOLE-MESSAGE
+057710           SET BANKXT01-5-OUTCOME-DATA TO TRUE
+057720           MOVE WS-ZBNKRPC1-DATA-PT1 (1:40)
+057730             TO BANKXT01-5-DATA-SNIPPET
+057800        END-IF
+057900     END-IF.
+057910     PERFORM EXTRACT-PUT.
+058000
+058100*****************************************************************
+058200* Display CONSOLE messages...                                   *
+058300*****************************************************************
+058400 DISPLAY-CONSOLE-MESSAGE.
+058500     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.
+058600     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE
+058700       UPON CONSOLE.
+058800     MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.
+058900
+059000*COPY CTIMERP.
+001500 RUN-TIME.
+001600     IF TIMER-START IS EQUAL TO ZERO
+001700        ACCEPT TIMER-START FROM TIME
+001800        MOVE 'Timer started' TO WS-CONSOLE-MESSAGE
+001900        PERFORM DISPLAY-CONSOLE-MESSAGE
+002000     ELSE
+002100        ACCEPT TIMER-END FROM TIME
+002200        MOVE 'Timer stopped' TO WS-CONSOLE-MESSAGE
+002300        PERFORM DISPLAY-CONSOLE-MESSAGE
+002400        COMPUTE TIMER-ELAPSED =
+002500                  ((TIMER-END-HH * 60 * 60 * 100) +
+002600                   (TIMER-END-MM * 60 * 100) +
+002700                   (TIMER-END-SS * 100) +
+002800                    TIMER-END-DD) -
+002900                  ((TIMER-START-HH * 60 * 60 * 100) +
+003000                   (TIMER-START-MM * 60 * 100) +
+003100                   (TIMER-START-SS * 100) +
+003200                    TIMER-START-DD)
+003300        MOVE TIMER-ELAPSED-R TO TIMER-RUN-TIME-ELAPSED
+003400        MOVE TIMER-RUN-TIME TO WS-CONSOLE-MESSAGE
+003500        PERFORM DISPLAY-CONSOLE-MESSAGE
+003600     END-IF.
+003700
+059100
+059200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
