@@ -0,0 +1,426 @@
+000100*****************************************************************
+000110*                                                               *
+000120*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000130*   This demonstration program is provided for use by users     *
+000140*   of Micro Focus products and may be used, modified and       *
+000150*   distributed as part of your application provided that       *
+000160*   you properly acknowledge the copyright of Micro Focus       *
+000170*   in this material.                                           *
+000180*                                                               *
+000190*****************************************************************
+000200
+000210*****************************************************************
+000220* Prgram:      ZBNKREC1.CBL                                     *
+000230* Function:    Reconcile ZBNKEXT1 extract balances against the  *
+000240*              transactions posted for the same accounts        *
+000250*****************************************************************
+000260 IDENTIFICATION DIVISION.
+000270 PROGRAM-ID.
+000280     ZBNKREC1.
+000290 DATE-WRITTEN.
+000300     August 2026.
+000310 DATE-COMPILED.
+000320     Today.
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT   SECTION.
+000350   FILE-CONTROL.
+000360     SELECT EXTRACT-FILE
+000370            ASSIGN       TO EXTRACT
+000380            ORGANIZATION IS SEQUENTIAL
+000390            ACCESS MODE  IS SEQUENTIAL
+000400            FILE STATUS  IS WS-EXTRACT-STATUS.
+000410
+000420     SELECT RECON-REPORT
+000430            ASSIGN       TO RECONRPT
+000440            ORGANIZATION IS SEQUENTIAL
+000450            ACCESS MODE  IS SEQUENTIAL
+000460            FILE STATUS  IS WS-RECON-STATUS.
+000470
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  EXTRACT-FILE
+000510     RECORDING MODE IS V
+000520     RECORD CONTAINS 66 TO 95 CHARACTERS.
+000530 COPY CBANKXT1.
+000540
+000550 FD  RECON-REPORT
+000560     RECORD CONTAINS 80 CHARACTERS.
+000570 01  RECON-REPORT-LINE                    PIC X(80).
+000580
+000590 WORKING-STORAGE SECTION.
+000600 01  WS-MISC-STORAGE.
+000610   05  WS-PROGRAM-ID                         PIC X(8)
+000620       VALUE 'ZBNKREC1'.
+000630   05  WS-EXTRACT-STATUS.
+000640     10  WS-EXTRACT-STAT1                    PIC X(1).
+000650     10  WS-EXTRACT-STAT2                    PIC X(1).
+000660
+000670   05  WS-RECON-STATUS.
+000680     10  WS-RECON-STAT1                      PIC X(1).
+000690     10  WS-RECON-STAT2                      PIC X(1).
+000700
+000710   05  WS-IO-STATUS.
+000720     10  WS-IO-STAT1                         PIC X(1).
+000730     10  WS-IO-STAT2                         PIC X(1).
+000740
+000750   05  WS-TWO-BYTES.
+000760     10  WS-TWO-BYTES-LEFT                   PIC X(1).
+000770     10  WS-TWO-BYTES-RIGHT                  PIC X(1).
+000780   05 WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES
+000790                                             PIC 9(1) COMP.
+000800
+000810   05  WS-EOF-SW                            PIC X(1)
+000820       VALUE 'N'.
+000830     88  END-OF-EXTRACT                      VALUE 'Y'.
+000840
+000850   05  WS-ACCOUNTS-CHECKED                  PIC 9(5)
+000860       VALUE ZERO.
+000870   05  WS-MISMATCHES-FOUND                  PIC 9(5)
+000880       VALUE ZERO.
+000890
+000900   05  WS-CALC-BAL                          PIC S9(9)V99
+000910       VALUE ZERO.
+000920   05  WS-DIFFERENCE                        PIC S9(9)V99
+000930       VALUE ZERO.
+000940
+000950*****************************************************************
+000960* Table remembering the closing balance and last-statement      *
+000970* balance extracted for every account off the type '2' records, *
+000980* together with a running total of the type '3' transaction     *
+000990* amounts posted against that same account elsewhere in the     *
+001000* extract. Sized to the same 2000 entries as ZBNKEXT1's own     *
+001010* WS-CUST-TOTALS-TBL.                                           *
+001020*****************************************************************
+001030 01  WS-ACCT-TOTALS.
+001040   05  WS-ACCT-TOTALS-CNT                    PIC 9(5)
+001050       VALUE ZERO.
+001055   05  WS-ACCT-TOTALS-STORED-CNT             PIC 9(5)
+001056       VALUE ZERO.
+001060   05  WS-ACCT-TOTALS-TBL OCCURS 2000 TIMES.
+001070     10  WS-ACCT-TOTALS-PID                  PIC X(5).
+001080     10  WS-ACCT-TOTALS-ACC-NO                PIC X(10).
+001090     10  WS-ACCT-TOTALS-CURR-BAL              PIC S9(9)V99
+001100                                               COMP-3.
+001110     10  WS-ACCT-TOTALS-STMT-BAL              PIC S9(9)V99
+001120                                               COMP-3.
+001130     10  WS-ACCT-TOTALS-TRANS-AMT             PIC S9(9)V99
+001140                                               COMP-3.
+001150   05  WS-ACCT-TOTALS-IX                     PIC 9(5).
+001160   05  WS-ACCT-FOUND-SW                      PIC X(1)
+001170       VALUE 'N'.
+001180     88  ACCT-TOTALS-FOUND                    VALUE 'Y'.
+001190
+001200 01  WS-CONSOLE-MESSAGE                      PIC X(80).
+001210
+001220*****************************************************************
+001230* Detail and summary lines written to the reconciliation report.*
+001240*****************************************************************
+001250 01  RECON-DETAIL-LINE.
+001260   05  FILLER                          PIC X(2)  VALUE SPACES.
+001270   05  RD-PID                                PIC X(5).
+001280   05  FILLER                          PIC X(2)  VALUE SPACES.
+001290   05  RD-ACC-NO                             PIC X(10).
+001300   05  FILLER                          PIC X(3)  VALUE SPACES.
+001310   05  RD-CURR-BAL                           PIC -(8)9.99.
+001320   05  FILLER                          PIC X(3)  VALUE SPACES.
+001330   05  RD-CALC-BAL                           PIC -(8)9.99.
+001340   05  FILLER                          PIC X(3)  VALUE SPACES.
+001350   05  RD-DIFFERENCE                         PIC -(8)9.99.
+001360   05  FILLER                          PIC X(15) VALUE SPACES.
+001370
+001380 01  RECON-HEADING-LINE-1                    PIC X(80).
+001390
+001400 01  RECON-SUMMARY-LINE.
+001410   05  FILLER                                PIC X(20)
+001420       VALUE 'ACCOUNTS CHECKED - '.
+001430   05  RS-ACCOUNTS-CHECKED                   PIC ZZZZ9.
+001440   05  FILLER                          PIC X(60) VALUE SPACES.
+001450
+001460 01  RECON-MISMATCH-LINE.
+001470   05  FILLER                                PIC X(20)
+001480       VALUE 'MISMATCHES FOUND - '.
+001490   05  RM-MISMATCHES-FOUND                   PIC ZZZZ9.
+001500   05  FILLER                          PIC X(60) VALUE SPACES.
+001510
+001520 PROCEDURE DIVISION.
+001530*****************************************************************
+001540* Read the extract file ZBNKEXT1 produced. As type '2' account  *
+001550* records are seen they are loaded into WS-ACCT-TOTALS-TBL. As  *
+001560* type '3' transaction records are seen the amount is added to  *
+001570* the matching account entry - since the SOURCE1 pass in        *
+001580* ZBNKEXT1 writes every account before the SOURCE2 pass writes  *
+001590* any transaction, every account is already in the table by the *
+001600* time its transactions are reached.                            *
+001610*****************************************************************
+001620     PERFORM EXTRACT-OPEN.
+001630     PERFORM EXTRACT-READ.
+001640     PERFORM UNTIL END-OF-EXTRACT
+001650        PERFORM PROCESS-EXTRACT-RECORD
+001660        PERFORM EXTRACT-READ
+001670     END-PERFORM.
+001680     PERFORM EXTRACT-CLOSE.
+001690
+001700*****************************************************************
+001710* Compare each account's extracted closing balance against its  *
+001720* last-statement balance plus the transactions posted for it,   *
+001730* and report every account where the two do not agree.          *
+001740*****************************************************************
+001750     PERFORM RECON-REPORT-OPEN.
+001760     MOVE SPACES TO RECON-HEADING-LINE-1.
+001770     STRING '  PID   ACCOUNT NO   EXTRACTED BAL' DELIMITED BY SIZE
+001780            '    CALCULATED BAL      DIFFERENCE' DELIMITED BY SIZE
+001790       INTO RECON-HEADING-LINE-1.
+001800     MOVE RECON-HEADING-LINE-1 TO RECON-REPORT-LINE.
+001810     PERFORM RECON-REPORT-PUT.
+001820     PERFORM VARYING WS-ACCT-TOTALS-IX FROM 1 BY 1
+001830       UNTIL WS-ACCT-TOTALS-IX IS GREATER THAN
+001835             WS-ACCT-TOTALS-STORED-CNT
+001840        PERFORM CHECK-ACCOUNT-BALANCE
+001850     END-PERFORM.
+001860
+001870     MOVE SPACES TO RECON-REPORT-LINE.
+001880     PERFORM RECON-REPORT-PUT.
+001890     MOVE WS-ACCOUNTS-CHECKED TO RS-ACCOUNTS-CHECKED.
+001900     MOVE RECON-SUMMARY-LINE TO RECON-REPORT-LINE.
+001910     PERFORM RECON-REPORT-PUT.
+001920     MOVE WS-MISMATCHES-FOUND TO RM-MISMATCHES-FOUND.
+001930     MOVE RECON-MISMATCH-LINE TO RECON-REPORT-LINE.
+001940     PERFORM RECON-REPORT-PUT.
+001950     PERFORM RECON-REPORT-CLOSE.
+001960
+001970     MOVE 'Reconciliation complete' TO WS-CONSOLE-MESSAGE.
+001980     PERFORM DISPLAY-CONSOLE-MESSAGE.
+001990     MOVE SPACES TO WS-CONSOLE-MESSAGE.
+002000     STRING WS-ACCOUNTS-CHECKED DELIMITED BY SIZE
+002010            ' accounts checked, ' DELIMITED BY SIZE
+002020            WS-MISMATCHES-FOUND DELIMITED BY SIZE
+002030            ' mismatches found' DELIMITED BY SIZE
+002040       INTO WS-CONSOLE-MESSAGE.
+002050     PERFORM DISPLAY-CONSOLE-MESSAGE.
+002060
+002070     IF WS-MISMATCHES-FOUND IS GREATER THAN ZERO
+002080        MOVE 4 TO RETURN-CODE
+002090     ELSE
+002100        MOVE 0 TO RETURN-CODE
+002110     END-IF.
+002120
+002130     GOBACK.
+002140
+002150*****************************************************************
+002160* Load an account entry or apply a transaction amount depending *
+002170* on the type of the record just read.                          *
+002180*****************************************************************
+002190 PROCESS-EXTRACT-RECORD.
+002200     EVALUATE TRUE
+002210       WHEN BANKXT01-2-TYPE IS EQUAL TO '2'
+002220         PERFORM ADD-ACCOUNT-ENTRY
+002230       WHEN BANKXT01-3-TYPE IS EQUAL TO '3'
+002240         PERFORM APPLY-TRANSACTION-AMOUNT
+002250       WHEN OTHER
+002260         CONTINUE
+002270     END-EVALUATE.
+002280
+002290 ADD-ACCOUNT-ENTRY.
+002300     ADD 1 TO WS-ACCT-TOTALS-CNT.
+002310     IF WS-ACCT-TOTALS-CNT IS NOT GREATER THAN 2000
+002315        MOVE WS-ACCT-TOTALS-CNT TO WS-ACCT-TOTALS-STORED-CNT
+002320        MOVE BANKXT01-2-PID
+002330          TO WS-ACCT-TOTALS-PID (WS-ACCT-TOTALS-CNT)
+002340        MOVE BANKXT01-2-ACC-NO
+002350          TO WS-ACCT-TOTALS-ACC-NO (WS-ACCT-TOTALS-CNT)
+002360        MOVE BANKXT01-2-ACC-CURR-BAL
+002370          TO WS-ACCT-TOTALS-CURR-BAL (WS-ACCT-TOTALS-CNT)
+002380        MOVE BANKXT01-2-ACC-LAST-STMT-BAL
+002390          TO WS-ACCT-TOTALS-STMT-BAL (WS-ACCT-TOTALS-CNT)
+002400        MOVE ZERO
+002410          TO WS-ACCT-TOTALS-TRANS-AMT (WS-ACCT-TOTALS-CNT)
+002420     END-IF.
+002430
+002440 APPLY-TRANSACTION-AMOUNT.
+002450     MOVE 'N' TO WS-ACCT-FOUND-SW.
+002460     PERFORM VARYING WS-ACCT-TOTALS-IX FROM 1 BY 1
+002470       UNTIL WS-ACCT-TOTALS-IX IS GREATER THAN
+002475             WS-ACCT-TOTALS-STORED-CNT
+002480             OR ACCT-TOTALS-FOUND
+002490        IF WS-ACCT-TOTALS-ACC-NO (WS-ACCT-TOTALS-IX)
+002500             IS EQUAL TO BANKXT01-3-ACC-NO
+002510           ADD BANKXT01-3-AMOUNT
+002520             TO WS-ACCT-TOTALS-TRANS-AMT (WS-ACCT-TOTALS-IX)
+002530           MOVE 'Y' TO WS-ACCT-FOUND-SW
+002540        END-IF
+002550     END-PERFORM.
+002560
+002570*****************************************************************
+002580* Add the last-statement balance to the transactions posted for *
+002590* this account and compare the result to the extracted closing  *
+002600* balance. Anything but an exact match is written to the report.*
+002610*****************************************************************
+002620 CHECK-ACCOUNT-BALANCE.
+002630     ADD 1 TO WS-ACCOUNTS-CHECKED.
+002640     COMPUTE WS-CALC-BAL =
+002650        WS-ACCT-TOTALS-STMT-BAL (WS-ACCT-TOTALS-IX)
+002660        + WS-ACCT-TOTALS-TRANS-AMT (WS-ACCT-TOTALS-IX).
+002670     IF WS-CALC-BAL IS NOT EQUAL TO
+002680          WS-ACCT-TOTALS-CURR-BAL (WS-ACCT-TOTALS-IX)
+002690        ADD 1 TO WS-MISMATCHES-FOUND
+002700        COMPUTE WS-DIFFERENCE =
+002710         WS-ACCT-TOTALS-CURR-BAL (WS-ACCT-TOTALS-IX) - WS-CALC-BAL
+002720        MOVE WS-ACCT-TOTALS-PID (WS-ACCT-TOTALS-IX) TO RD-PID
+002730       MOVE WS-ACCT-TOTALS-ACC-NO (WS-ACCT-TOTALS-IX) TO RD-ACC-NO
+002740        MOVE WS-ACCT-TOTALS-CURR-BAL (WS-ACCT-TOTALS-IX)
+002750          TO RD-CURR-BAL
+002760        MOVE WS-CALC-BAL TO RD-CALC-BAL
+002770        MOVE WS-DIFFERENCE TO RD-DIFFERENCE
+002780        MOVE RECON-DETAIL-LINE TO RECON-REPORT-LINE
+002790        PERFORM RECON-REPORT-PUT
+002800     END-IF.
+002810
+002820*****************************************************************
+002830* Open the extract file produced by ZBNKEXT1 as input.          *
+002840*****************************************************************
+002850 EXTRACT-OPEN.
+002860     OPEN INPUT EXTRACT-FILE.
+002870     IF WS-EXTRACT-STATUS = '00'
+002880        MOVE 'EXTRACT file opened OK'
+002890          TO WS-CONSOLE-MESSAGE
+002900        PERFORM DISPLAY-CONSOLE-MESSAGE
+002910     ELSE
+002920        MOVE 'EXTRACT file open failure...'
+002930          TO WS-CONSOLE-MESSAGE
+002940        PERFORM DISPLAY-CONSOLE-MESSAGE
+002950        MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS
+002960        PERFORM DISPLAY-IO-STATUS
+002970        PERFORM ABORT-PROGRAM
+002980        END-IF.
+002990
+003000*****************************************************************
+003010* Read the next record off the extract file.                    *
+003020*****************************************************************
+003030 EXTRACT-READ.
+003040     READ EXTRACT-FILE
+003050        AT END
+003060           MOVE 'Y' TO WS-EOF-SW
+003070     END-READ.
+003080     IF NOT END-OF-EXTRACT
+003090        IF WS-EXTRACT-STATUS IS NOT EQUAL TO '00'
+003100           MOVE 'EXTRACT Error reading file ...'
+003110             TO WS-CONSOLE-MESSAGE
+003120           PERFORM DISPLAY-CONSOLE-MESSAGE
+003130           MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS
+003140           PERFORM DISPLAY-IO-STATUS
+003150           PERFORM ABORT-PROGRAM
+003160        END-IF
+003170     END-IF.
+003180
+003190*****************************************************************
+003200* Close the extract file.                                       *
+003210*****************************************************************
+003220 EXTRACT-CLOSE.
+003230     CLOSE EXTRACT-FILE.
+003240     IF WS-EXTRACT-STATUS = '00'
+003250        MOVE 'EXTRACT file closed OK'
+003260          TO WS-CONSOLE-MESSAGE
+003270        PERFORM DISPLAY-CONSOLE-MESSAGE
+003280     ELSE
+003290        MOVE 'EXTRACT file close failure...'
+003300          TO WS-CONSOLE-MESSAGE
+003310        PERFORM DISPLAY-CONSOLE-MESSAGE
+003320        MOVE WS-EXTRACT-STATUS TO WS-IO-STATUS
+003330        PERFORM DISPLAY-IO-STATUS
+003340        PERFORM ABORT-PROGRAM
+003350        END-IF.
+003360
+003370*****************************************************************
+003380* Open the reconciliation report as output.                     *
+003390*****************************************************************
+003400 RECON-REPORT-OPEN.
+003410     OPEN OUTPUT RECON-REPORT.
+003420     IF WS-RECON-STATUS = '00'
+003430        MOVE 'RECON report opened OK'
+003440          TO WS-CONSOLE-MESSAGE
+003450        PERFORM DISPLAY-CONSOLE-MESSAGE
+003460     ELSE
+003470        MOVE 'RECON report open failure...'
+003480          TO WS-CONSOLE-MESSAGE
+003490        PERFORM DISPLAY-CONSOLE-MESSAGE
+003500        MOVE WS-RECON-STATUS TO WS-IO-STATUS
+003510        PERFORM DISPLAY-IO-STATUS
+003520        PERFORM ABORT-PROGRAM
+003530        END-IF.
+003540
+003550*****************************************************************
+003560* Write a line to the reconciliation report.                    *
+003570*****************************************************************
+003580 RECON-REPORT-PUT.
+003590     WRITE RECON-REPORT-LINE.
+003600     IF WS-RECON-STATUS NOT = '00'
+003610        MOVE 'RECON report Error writing file ...'
+003620          TO WS-CONSOLE-MESSAGE
+003630        PERFORM DISPLAY-CONSOLE-MESSAGE
+003640        MOVE WS-RECON-STATUS TO WS-IO-STATUS
+003650        PERFORM DISPLAY-IO-STATUS
+003660        PERFORM ABORT-PROGRAM
+003670     END-IF.
+003680
+003690*****************************************************************
+003700* Close the reconciliation report.                              *
+003710*****************************************************************
+003720 RECON-REPORT-CLOSE.
+003730     CLOSE RECON-REPORT.
+003740     IF WS-RECON-STATUS = '00'
+003750        MOVE 'RECON report closed OK'
+003760          TO WS-CONSOLE-MESSAGE
+003770        PERFORM DISPLAY-CONSOLE-MESSAGE
+003780     ELSE
+003790        MOVE 'RECON report close failure...'
+003800          TO WS-CONSOLE-MESSAGE
+003810        PERFORM DISPLAY-CONSOLE-MESSAGE
+003820        MOVE WS-RECON-STATUS TO WS-IO-STATUS
+003830        PERFORM DISPLAY-IO-STATUS
+003840        PERFORM ABORT-PROGRAM
+003850        END-IF.
+003860
+003870*****************************************************************
+003880* Display the file status bytes. This routine will display as   *
+003890* two digits if the full two byte file status is numeric. If    *
+003900* second byte is non-numeric then it will be treated as a       *
+003910* binary number.                                                *
+003920*****************************************************************
+003930 DISPLAY-IO-STATUS.
+003940     IF WS-IO-STATUS NUMERIC
+003950        MOVE SPACE TO WS-CONSOLE-MESSAGE
+003960        STRING 'File status -' DELIMITED BY SIZE
+003970               WS-IO-STATUS DELIMITED BY SIZE
+003980          INTO WS-CONSOLE-MESSAGE
+003990        PERFORM DISPLAY-CONSOLE-MESSAGE
+004000     ELSE
+004010        SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY
+004020        MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT
+004030        MOVE SPACE TO WS-CONSOLE-MESSAGE
+004040        STRING 'File status -' DELIMITED BY SIZE
+004050               WS-IO-STAT1 DELIMITED BY SIZE
+004060               '/' DELIMITED BY SIZE
+004070               WS-TWO-BYTES DELIMITED BY SIZE
+004080          INTO WS-CONSOLE-MESSAGE
+004090        PERFORM DISPLAY-CONSOLE-MESSAGE
+004100     END-IF.
+004110
+004120*****************************************************************
+004130* 'ABORT' the program.                                          *
+004140* Post a message to the console and issue a STOP RUN            *
+004150*****************************************************************
+004160 ABORT-PROGRAM.
+004170     IF WS-CONSOLE-MESSAGE NOT = SPACES
+004180        PERFORM DISPLAY-CONSOLE-MESSAGE
+004190     END-IF.
+004200     MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.
+004210     PERFORM DISPLAY-CONSOLE-MESSAGE.
+004220     MOVE 16 TO RETURN-CODE.
+004230     GOBACK.
+004240
+004250*****************************************************************
+004260* Display a message on the console, prefixed with the program   *
+004270* name so it can be picked out of a mixed job log.              *
+004280*****************************************************************
+004290 DISPLAY-CONSOLE-MESSAGE.
+004300     DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.
