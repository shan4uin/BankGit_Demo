@@ -42,17 +42,34 @@
        01  SWITCHES-IN-PROGRAM.
            05  SW-END-OF-DATA          PIC X VALUE 'N'.
                88  END-OF-DATA               VALUE 'Y'.
+           05  SW-LEADER-SORTED        PIC X VALUE 'N'.
+               88  LEADER-SORT-DONE          VALUE 'Y'.
        01  ACCUMS-AND-COUNTERS.
            05  ACCUM-CREDITS           PIC 999 VALUE 0.
            05  CTR-PRODUCTS            PIC 999 VALUE 0.
            05  CTR-ACCOUNTS            PIC 9(5) VALUE 0.
            05  CTR-LINES               PIC 99 VALUE 0.
+           05  CTR-PAGES               PIC 999 VALUE 0.
+           05  GRAND-CTR-PRODUCTS      PIC 9(5) VALUE 0.
+           05  GRAND-ACCUM-CREDITS     PIC 9(5) VALUE 0.
        01  SAVE-AREAS.
            05  SAVE-NAME               PIC X(19).
+       01  WS-RUN-DATE-RAW.
+           05  WS-RUN-YY               PIC 99.
+           05  WS-RUN-MM               PIC 99.
+           05  WS-RUN-DD               PIC 99.
        01  GRAND-TOTAL-LINE.
            05  FILLER                  PIC X(30)
                     VALUE ' TOTAL ACCOUNTS PROCESSED IS: '.
            05  GTL-ACCOUNTS-COUNT       PIC ZZZZZ.
+       01  GRAND-TOTAL-LINE-2.
+           05  FILLER                  PIC X(30)
+                    VALUE ' TOTAL PRODUCTS PROCESSED IS: '.
+           05  GTL-PRODUCTS-COUNT       PIC ZZZZZ.
+       01  GRAND-TOTAL-LINE-3.
+           05  FILLER                  PIC X(30)
+                    VALUE ' TOTAL CREDITS PROCESSED IS:  '.
+           05  GTL-CREDITS-COUNT        PIC ZZZZZ.
        01  DETAIL-LINE.
            05  FILLER                  PIC X(5) VALUE SPACE.
            05  DL-NAME                 PIC X(19).
@@ -62,24 +79,47 @@
            05  DL-CREDITS              PIC ZZZZ.
        01  HEADING-1.
            05  FILLER                  PIC X(10) VALUE SPACE.
-           05  FILLER                  PIC X(80) VALUE
+           05  FILLER                  PIC X(43) VALUE
                'A C C O U N T   C R E D I T S   R E P O R T'.
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  FILLER                  PIC X(5)  VALUE 'DATE '.
+           05  HDG-RUN-DATE            PIC X(8)  VALUE SPACES.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(5)  VALUE 'PAGE '.
+           05  HDG-PAGE-NO             PIC ZZZ9.
        01  HEADING-2.
            05  FILLER                  PIC X(5)  VALUE SPACE.
            05  FILLER                  PIC X(25) VALUE 'ACCOUNT NAME'.
            05  FILLER                  PIC X(15) VALUE 'PRODUCTS'.
            05  FILLER                  PIC X(7)  VALUE 'CREDITS'.
-       01  WS-ARRAY-TBL.
-           05  WS-ARRAY-ENTRY          PIC X(10) OCCURS 10 TIMES.
-       01  WS-ARRAY-IND                PIC 99.
-           
+       01  WS-LEADER-TBL.
+           05  WS-LEADER-ENTRY         OCCURS 10 TIMES.
+               10  WL-NAME             PIC X(19) VALUE SPACES.
+               10  WL-CREDITS          PIC 9(5)  VALUE 0.
+       01  WS-LEADER-IND                PIC 99.
+       01  WS-LEADER-LOW-IND            PIC 99.
+       01  WS-LEADER-LOW-CREDITS        PIC 9(5).
+       01  WS-LEADER-LINE.
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  WLL-RANK                PIC Z9.
+           05  FILLER                  PIC X(2)  VALUE '. '.
+           05  WLL-NAME                PIC X(19).
+           05  FILLER                  PIC X(10) VALUE SPACE.
+           05  WLL-CREDITS             PIC ZZZZ9.
+       01  WS-LEADER-ENTRY-SAVE.
+           05  WLS-NAME                PIC X(19).
+           05  WLS-CREDITS             PIC 9(5).
+       01  LEADER-HEADING-LINE.
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  FILLER                  PIC X(30)
+                    VALUE 'TOP 10 ACCOUNTS BY CREDITS'.
        01 function-code    pic x.
        01 user-name        pic x(20).
        01 user-password    pic x(20).
-           
-           
-           
-           
+
+
+
+
        PROCEDURE DIVISION.
        000-TOP-LEVEL.
            PERFORM 100-INITIALIZATION.
@@ -90,8 +130,17 @@
        100-INITIALIZATION.
            
            MOVE 1 TO FUNCTION-CODE
-           move "mfuser"      to user-name
-           move "welcomefs"   to user-password
+           move spaces        to user-name
+           move spaces        to user-password
+           accept user-name     from environment "FLSHRTST_FS_USER".
+           accept user-password
+                             from environment "FLSHRTST_FS_PASSWORD".
+           if user-name = spaces or user-password = spaces
+               display 'FLSHRTST - FS_USER/FS_PASSWORD NOT SET IN'
+               display 'FLSHRTST - THE ENVIRONMENT'
+               move 16 to return-code
+               stop run
+           end-if
            call "fhrdrpwd" using function-code,
                                  user-name,
                                  user-password
@@ -99,7 +148,11 @@
            
            OPEN INPUT  ACCOUNT-FILE.
            OPEN OUTPUT REPORT-FILE.
-           
+
+           ACCEPT WS-RUN-DATE-RAW FROM DATE.
+           STRING WS-RUN-MM '/' WS-RUN-DD '/' WS-RUN-YY
+               DELIMITED BY SIZE INTO HDG-RUN-DATE.
+
            PERFORM 211-PAGE-CHANGE-RTN.
            PERFORM 230-READ-A-RECORD.
            MOVE PR-NAME TO SAVE-NAME.
@@ -114,8 +167,6 @@
            ELSE
                PERFORM 220-PROCESS-2-RECORDS.
            PERFORM 230-READ-A-RECORD.
-           MOVE 11 TO WS-ARRAY-IND.
-           MOVE PR-NAME  TO  WS-ARRAY-ENTRY(WS-ARRAY-IND).
        210-PROCESS-1-RECORDS.
            IF CTR-LINES IS GREATER THAN 30
            THEN
@@ -123,14 +174,19 @@
            IF PR-NAME = SAVE-NAME
              then
                continue
-             else  
+             else
+               IF PR-NAME IS LESS THAN SAVE-NAME
+                   PERFORM 213-SEQUENCE-ERROR
+               END-IF
                PERFORM 212-BUILD-DETAIL-LINE
                MOVE DETAIL-LINE TO REPORT-LINE-OUT
                WRITE REPORT-LINE-OUT
                MOVE ZERO TO CTR-PRODUCTS
                MOVE ZERO to ACCUM-CREDITS
-             end-if.  
+             end-if.
        211-PAGE-CHANGE-RTN.
+           ADD 1 TO CTR-PAGES.
+           MOVE CTR-PAGES TO HDG-PAGE-NO.
            MOVE HEADING-1 TO REPORT-LINE-OUT
            WRITE REPORT-LINE-OUT
            MOVE HEADING-2 TO REPORT-LINE-OUT
@@ -140,12 +196,78 @@
            MOVE SAVE-NAME TO DL-NAME.
            MOVE CTR-PRODUCTS TO DL-PRODUCTS.
            MOVE ACCUM-CREDITS TO DL-CREDITS.
+           PERFORM 214-UPDATE-LEADERBOARD.
+       213-SEQUENCE-ERROR.
+           DISPLAY 'FLSHRTST - ACCOUNT FILE OUT OF SEQUENCE'.
+           DISPLAY 'FLSHRTST - EXPECTED AFTER: ' SAVE-NAME.
+           DISPLAY 'FLSHRTST - FOUND:          ' PR-NAME.
+           MOVE 16 TO RETURN-CODE.
+           CLOSE REPORT-FILE ACCOUNT-FILE.
+           STOP RUN.
+       214-UPDATE-LEADERBOARD.
+           PERFORM 215-FIND-LEADER-LOW.
+           IF ACCUM-CREDITS IS GREATER THAN WS-LEADER-LOW-CREDITS
+               MOVE SAVE-NAME     TO WL-NAME (WS-LEADER-LOW-IND)
+               MOVE ACCUM-CREDITS TO WL-CREDITS (WS-LEADER-LOW-IND)
+               PERFORM 217-SORT-LEADERBOARD
+           END-IF.
+       215-FIND-LEADER-LOW.
+           MOVE WL-CREDITS (1) TO WS-LEADER-LOW-CREDITS.
+           MOVE 1 TO WS-LEADER-LOW-IND.
+           MOVE 2 TO WS-LEADER-IND.
+           PERFORM 216-SCAN-LEADER-LOW UNTIL WS-LEADER-IND > 10.
+       216-SCAN-LEADER-LOW.
+           IF WL-CREDITS (WS-LEADER-IND) IS LESS THAN
+                                            WS-LEADER-LOW-CREDITS
+               MOVE WL-CREDITS (WS-LEADER-IND) TO WS-LEADER-LOW-CREDITS
+               MOVE WS-LEADER-IND               TO WS-LEADER-LOW-IND
+           END-IF.
+           ADD 1 TO WS-LEADER-IND.
+       217-SORT-LEADERBOARD.
+           MOVE 'N' TO SW-LEADER-SORTED.
+           PERFORM 218-SORT-PASS UNTIL LEADER-SORT-DONE.
+       218-SORT-PASS.
+           MOVE 'Y' TO SW-LEADER-SORTED.
+           MOVE 1 TO WS-LEADER-IND.
+           PERFORM 219-SORT-COMPARE-SWAP UNTIL WS-LEADER-IND > 9.
+       219-SORT-COMPARE-SWAP.
+           IF WL-CREDITS (WS-LEADER-IND) IS LESS THAN
+                                    WL-CREDITS (WS-LEADER-IND + 1)
+               MOVE WL-NAME (WS-LEADER-IND)        TO WLS-NAME
+               MOVE WL-CREDITS (WS-LEADER-IND)     TO WLS-CREDITS
+               MOVE WL-NAME (WS-LEADER-IND + 1)    TO
+                                            WL-NAME (WS-LEADER-IND)
+               MOVE WL-CREDITS (WS-LEADER-IND + 1) TO
+                                         WL-CREDITS (WS-LEADER-IND)
+               MOVE WLS-NAME                       TO
+                                       WL-NAME (WS-LEADER-IND + 1)
+               MOVE WLS-CREDITS                    TO
+                                    WL-CREDITS (WS-LEADER-IND + 1)
+               MOVE 'N' TO SW-LEADER-SORTED
+           END-IF.
+           ADD 1 TO WS-LEADER-IND.
        220-PROCESS-2-RECORDS.
-           ADD PR-CREDITS TO ACCUM-CREDITS.
-           ADD 1 TO CTR-PRODUCTS.
+           ADD PR-CREDITS TO ACCUM-CREDITS GRAND-ACCUM-CREDITS.
+           ADD 1 TO CTR-PRODUCTS GRAND-CTR-PRODUCTS.
        230-READ-A-RECORD.
            READ ACCOUNT-FILE
                AT END MOVE 'Y' TO SW-END-OF-DATA.
+       225-PRINT-LEADERBOARD.
+           MOVE SPACES TO REPORT-LINE-OUT.
+           WRITE REPORT-LINE-OUT.
+           MOVE LEADER-HEADING-LINE TO REPORT-LINE-OUT.
+           WRITE REPORT-LINE-OUT.
+           MOVE 1 TO WS-LEADER-IND.
+           PERFORM 226-PRINT-LEADER-LINE UNTIL WS-LEADER-IND > 10.
+       226-PRINT-LEADER-LINE.
+           IF WL-CREDITS (WS-LEADER-IND) IS GREATER THAN ZERO
+               MOVE WS-LEADER-IND           TO WLL-RANK
+               MOVE WL-NAME (WS-LEADER-IND) TO WLL-NAME
+               MOVE WL-CREDITS (WS-LEADER-IND) TO WLL-CREDITS
+               MOVE WS-LEADER-LINE          TO REPORT-LINE-OUT
+               WRITE REPORT-LINE-OUT
+           END-IF.
+           ADD 1 TO WS-LEADER-IND.
        300-WRAP-UP.
            PERFORM 212-BUILD-DETAIL-LINE
            MOVE DETAIL-LINE TO REPORT-LINE-OUT
@@ -154,5 +276,12 @@
            MOVE CTR-ACCOUNTS TO GTL-ACCOUNTS-COUNT.
            MOVE GRAND-TOTAL-LINE TO  REPORT-LINE-OUT
            WRITE REPORT-LINE-OUT
+           MOVE GRAND-CTR-PRODUCTS TO GTL-PRODUCTS-COUNT.
+           MOVE GRAND-TOTAL-LINE-2 TO REPORT-LINE-OUT
+           WRITE REPORT-LINE-OUT
+           MOVE GRAND-ACCUM-CREDITS TO GTL-CREDITS-COUNT.
+           MOVE GRAND-TOTAL-LINE-3 TO REPORT-LINE-OUT
+           WRITE REPORT-LINE-OUT
+           PERFORM 225-PRINT-LEADERBOARD.
            CLOSE REPORT-FILE ACCOUNT-FILE.
 
